@@ -0,0 +1,260 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ReviewDecisionMaint.
+000300 AUTHOR. D. OKAFOR - PAYMENTS SYSTEMS GROUP.
+000400 INSTALLATION. RETAIL PAYMENTS PROCESSING CENTER.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800*****************************************************************
+000900*                                                               *
+001000*    REVIEWDECISIONMAINT                                       *
+001100*                                                               *
+001200*    APPLIES ANALYST APPROVE/REJECT DECISIONS FROM REVDECSN TO  *
+001300*    THE MID-RISK ITEMS QUEUED ON REVQUEUE BY MAINBATCHDRIVER,  *
+001400*    AND WRITES THE UPDATED QUEUE TO REVQOUT.  ITEMS WITH NO    *
+001500*    MATCHING DECISION ARE CARRIED FORWARD AS STILL PENDING.    *
+001600*    OPS PROMOTES REVQOUT TO REVQUEUE FOR THE NEXT RUN.         *
+001700*                                                                *
+001800*    MODIFICATION HISTORY.                                      *
+001900*    ---------------------------------------------------------- *
+002000*    2026-08-09  DO  INITIAL VERSION.                            *
+002050*    2026-08-09  DO  DECISIONS BEYOND THE 500-ENTRY TABLE        *
+002060*                    CAPACITY ARE NOW COUNTED AND REPORTED AT    *
+002070*                    TERMINATION INSTEAD OF BEING DROPPED        *
+002080*                    WITHOUT ANY INDICATION.                     *
+002090*    2026-08-09  DO  A QUEUE RECORD WHOSE DECISION IS NO LONGER  *
+002091*                    PENDING IS NOW WRITTEN TO A NEW REVQARCH    *
+002092*                    ARCHIVE FILE INSTEAD OF REVQOUT, SO DECIDED *
+002093*                    ITEMS STOP BEING CARRIED FORWARD INTO       *
+002094*                    REVQUEUE CYCLE AFTER CYCLE.                 *
+002100*                                                                *
+002200*****************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT REVIEW-QUEUE-FILE ASSIGN TO "REVQUEUE"
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-REVQ-FILE-STATUS.
+002900*
+003000     SELECT DECISION-FILE ASSIGN TO "REVDECSN"
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS IS WS-DECISION-FILE-STATUS.
+003300*
+003400     SELECT REVIEW-QUEUE-OUT-FILE ASSIGN TO "REVQOUT"
+003500         ORGANIZATION IS LINE SEQUENTIAL
+003600         FILE STATUS IS WS-REVQ-OUT-FILE-STATUS.
+003700*
+003710     SELECT REVIEW-DECIDED-FILE ASSIGN TO "REVQARCH"
+003720         ORGANIZATION IS LINE SEQUENTIAL
+003730         FILE STATUS IS WS-REVQ-ARCH-FILE-STATUS.
+003740*
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  REVIEW-QUEUE-FILE.
+004100 COPY ReviewQueue.
+004200*
+004300 FD  DECISION-FILE.
+004400 01  DECISION-FILE-RECORD.
+004500     05  DF-TRANSACTION-ID           PIC X(10).
+004600     05  DF-DECISION                 PIC X(01).
+004700     05  DF-ANALYST-ID               PIC X(08).
+004800*
+004900 FD  REVIEW-QUEUE-OUT-FILE.
+005000 01  REVIEW-QUEUE-OUT-RECORD        PIC X(61).
+005050*
+005060 FD  REVIEW-DECIDED-FILE.
+005070 01  REVIEW-DECIDED-RECORD          PIC X(61).
+005100*
+005200 WORKING-STORAGE SECTION.
+005300*
+005400 01  WS-REVQ-FILE-STATUS             PIC X(02).
+005500     88  REVQ-FILE-OK                    VALUE "00".
+005600     88  REVQ-FILE-AT-END                VALUE "10".
+005700*
+005800 01  WS-DECISION-FILE-STATUS         PIC X(02).
+005900     88  DECISION-FILE-OK                VALUE "00".
+006000     88  DECISION-FILE-AT-END            VALUE "10".
+006100*
+006200 01  WS-REVQ-OUT-FILE-STATUS         PIC X(02).
+006300     88  REVQ-OUT-FILE-OK                VALUE "00".
+006350*
+006360 01  WS-REVQ-ARCH-FILE-STATUS        PIC X(02).
+006370     88  REVQ-ARCH-FILE-OK               VALUE "00".
+006400*
+006500 01  WS-REVQ-EOF-SW                  PIC X(01).
+006600     88  AT-END-OF-QUEUE                     VALUE "Y".
+006700     88  NOT-AT-END-OF-QUEUE                 VALUE "N".
+006800*
+006900 01  WS-DECISION-EOF-SW              PIC X(01).
+007000     88  DECISION-EOF                        VALUE "Y".
+007100     88  DECISION-NOT-EOF                     VALUE "N".
+007200*
+007300 01  WS-CURRENT-DATE                 PIC 9(08).
+007400*
+007500 01  WS-DECISION-COUNT               PIC 9(05) COMP VALUE ZERO.
+007600 01  WS-DECISION-SUBSCRIPT           PIC 9(05) COMP.
+007700 01  WS-MATCH-FOUND-SW               PIC X(01).
+007800     88  MATCH-FOUND                         VALUE "Y".
+007900     88  MATCH-NOT-FOUND                      VALUE "N".
+008000*
+008100 01  DECISION-TABLE.
+008200     05  DECISION-ENTRY              OCCURS 500 TIMES.
+008300         10  DT-TRANSACTION-ID       PIC X(10).
+008400         10  DT-DECISION             PIC X(01).
+008500         10  DT-ANALYST-ID           PIC X(08).
+008600*
+008700 01  WS-APPLIED-COUNT                PIC 9(07) COMP VALUE ZERO.
+008800 01  WS-CARRIED-COUNT                PIC 9(07) COMP VALUE ZERO.
+008810 01  WS-DECISION-DROPPED-COUNT       PIC 9(07) COMP VALUE ZERO.
+008900*
+009000 PROCEDURE DIVISION.
+009100*
+009200 0000-MAINLINE.
+009300     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+009400*
+009500     PERFORM 2000-PROCESS-QUEUE-RECORD THRU 2000-EXIT
+009600         UNTIL AT-END-OF-QUEUE
+009700*
+009800     PERFORM 9000-TERMINATE THRU 9000-EXIT
+009900*
+010000     GOBACK.
+010100*
+010200*---------------------------------------------------------------*
+010300*    1000-INITIALIZE                                            *
+010400*---------------------------------------------------------------*
+010500 1000-INITIALIZE.
+010600     SET NOT-AT-END-OF-QUEUE TO TRUE
+010700     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+010800*
+010900     OPEN INPUT REVIEW-QUEUE-FILE
+011000     IF NOT REVQ-FILE-OK
+011100         DISPLAY "REVIEWDECISIONMAINT: UNABLE TO OPEN REVQUEUE"
+011200         SET AT-END-OF-QUEUE TO TRUE
+011300     ELSE
+011400         OPEN OUTPUT REVIEW-QUEUE-OUT-FILE
+011450         OPEN OUTPUT REVIEW-DECIDED-FILE
+011500         PERFORM 1100-LOAD-DECISIONS THRU 1100-EXIT
+011600         PERFORM 1200-READ-QUEUE THRU 1200-EXIT
+011700     END-IF.
+011800 1000-EXIT.
+011900     EXIT.
+012000*
+012100*---------------------------------------------------------------*
+012200*    1100-LOAD-DECISIONS                                        *
+012300*    LOADS THE ANALYST'S APPROVE/REJECT DECISIONS INTO A TABLE  *
+012400*    SO EACH QUEUE RECORD CAN BE MATCHED AGAINST IT BY          *
+012500*    TRANSACTION-ID AS THE QUEUE IS READ.  A MISSING DECISION   *
+012600*    FILE IS NOT AN ERROR - EVERY ITEM CARRIES FORWARD PENDING. *
+012700*---------------------------------------------------------------*
+012800 1100-LOAD-DECISIONS.
+012900     SET DECISION-NOT-EOF TO TRUE
+013000     OPEN INPUT DECISION-FILE
+013100     IF NOT DECISION-FILE-OK
+013200         GO TO 1100-EXIT
+013300     END-IF
+013400*
+013500     PERFORM 1150-READ-DECISION THRU 1150-EXIT
+013600         UNTIL DECISION-EOF
+013700*
+013800     CLOSE DECISION-FILE.
+013900 1100-EXIT.
+014000     EXIT.
+014100*
+014200 1150-READ-DECISION.
+014300     READ DECISION-FILE
+014400         AT END
+014500             SET DECISION-EOF TO TRUE
+014600             GO TO 1150-EXIT
+014700     END-READ
+014800*
+014900     IF WS-DECISION-COUNT < 500
+015000         ADD 1 TO WS-DECISION-COUNT
+015010         MOVE DF-TRANSACTION-ID
+015020             TO DT-TRANSACTION-ID (WS-DECISION-COUNT)
+015200         MOVE DF-DECISION TO DT-DECISION (WS-DECISION-COUNT)
+015300         MOVE DF-ANALYST-ID
+015310             TO DT-ANALYST-ID (WS-DECISION-COUNT)
+015320     ELSE
+015330         ADD 1 TO WS-DECISION-DROPPED-COUNT
+015400     END-IF.
+015500 1150-EXIT.
+015600     EXIT.
+015700*
+015800 1200-READ-QUEUE.
+015900     READ REVIEW-QUEUE-FILE
+016000         AT END
+016100             SET AT-END-OF-QUEUE TO TRUE
+016200     END-READ.
+016300 1200-EXIT.
+016400     EXIT.
+016500*
+016600*---------------------------------------------------------------*
+016700*    2000-PROCESS-QUEUE-RECORD                                  *
+016800*    MATCHES THE QUEUE RECORD AGAINST THE DECISION TABLE AND    *
+016900*    WRITES IT FORWARD TO REVQOUT WITH THE DECISION APPLIED, OR *
+017000*    UNCHANGED IF NO ANALYST DECISION HAS BEEN RECORDED YET.    *
+017100*---------------------------------------------------------------*
+017200 2000-PROCESS-QUEUE-RECORD.
+017300     IF RQ-DECISION-PENDING
+017400         PERFORM 2100-FIND-DECISION THRU 2100-EXIT
+017500         IF MATCH-FOUND
+017600             MOVE DT-DECISION (WS-DECISION-SUBSCRIPT)
+017700                 TO RQ-DECISION
+017800             MOVE DT-ANALYST-ID (WS-DECISION-SUBSCRIPT)
+017900                 TO RQ-DECISION-ANALYST-ID
+018000             MOVE WS-CURRENT-DATE TO RQ-DECISION-DATE
+018100             ADD 1 TO WS-APPLIED-COUNT
+018200         ELSE
+018300             ADD 1 TO WS-CARRIED-COUNT
+018400         END-IF
+018500     END-IF
+018600*
+018650     IF RQ-DECISION-PENDING
+018700         WRITE REVIEW-QUEUE-OUT-RECORD FROM REVIEW-QUEUE-RECORD
+018750     ELSE
+018770         WRITE REVIEW-DECIDED-RECORD FROM REVIEW-QUEUE-RECORD
+018790     END-IF
+018800*
+018900     PERFORM 1200-READ-QUEUE THRU 1200-EXIT.
+019000 2000-EXIT.
+019100     EXIT.
+019200*
+019300 2100-FIND-DECISION.
+019400     SET MATCH-NOT-FOUND TO TRUE
+019500     PERFORM 2110-TEST-DECISION-ENTRY THRU 2110-EXIT
+019600         VARYING WS-DECISION-SUBSCRIPT FROM 1 BY 1
+019700         UNTIL WS-DECISION-SUBSCRIPT > WS-DECISION-COUNT
+019800             OR MATCH-FOUND.
+019900 2100-EXIT.
+020000     EXIT.
+020100*
+020200 2110-TEST-DECISION-ENTRY.
+020300     IF RQ-TRANSACTION-ID
+020310         = DT-TRANSACTION-ID (WS-DECISION-SUBSCRIPT)
+020400         SET MATCH-FOUND TO TRUE
+020500     END-IF.
+020600 2110-EXIT.
+020700     EXIT.
+020800*
+020900*---------------------------------------------------------------*
+021000*    9000-TERMINATE                                             *
+021100*---------------------------------------------------------------*
+021200 9000-TERMINATE.
+021300     DISPLAY "REVIEWDECISIONMAINT: " WS-APPLIED-COUNT
+021400         " DECISION(S) APPLIED, " WS-CARRIED-COUNT
+021500         " ITEM(S) STILL PENDING"
+021510*
+021520     IF WS-DECISION-DROPPED-COUNT > ZERO
+021530         DISPLAY "REVIEWDECISIONMAINT: WARNING - "
+021540             WS-DECISION-DROPPED-COUNT
+021550             " DECISION(S) IN REVDECSN EXCEEDED THE "
+021560             "500-ENTRY TABLE AND WERE NOT APPLIED"
+021570     END-IF
+021600*
+021700     IF REVQ-FILE-OK OR REVQ-FILE-AT-END
+021800         CLOSE REVIEW-QUEUE-FILE
+021900         CLOSE REVIEW-QUEUE-OUT-FILE
+021950         CLOSE REVIEW-DECIDED-FILE
+022000     END-IF.
+022100 9000-EXIT.
+022200     EXIT.
