@@ -1,26 +1,611 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MainBatchDriver.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       COPY TransactionRecord.
-       COPY AccountRecord.
-
-       PROCEDURE DIVISION.
-
-       MAIN.
-           MOVE "XFR01" TO TRANSACTION-ID
-           MOVE "CREDIT" TO TRANSACTION-TYPE
-           MOVE 50000 TO TRANSACTION-AMOUNT
-
-           MOVE 100000 TO ACCOUNT-BALANCE
-
-           CALL 'SettlementProcessor'
-           CALL 'RiskScoringEngine'
-           CALL 'ComplianceFlags'
-
-           DISPLAY "BALANCE:" ACCOUNT-BALANCE
-           DISPLAY "RISK:" TRANSACTION-RISK-SCORE
-           DISPLAY "COMPLIANT:" TRANSACTION-COMPLIANT
-
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MainBatchDriver.
+000300 AUTHOR. D. OKAFOR - PAYMENTS SYSTEMS GROUP.
+000400 INSTALLATION. RETAIL PAYMENTS PROCESSING CENTER.
+000500 DATE-WRITTEN. 2021-03-02.
+000600 DATE-COMPILED.
+000700*
+000800*****************************************************************
+000900*                                                               *
+001000*    MAINBATCHDRIVER                                           *
+001100*                                                               *
+001200*    DRIVES THE SETTLEMENT / RISK SCORING / COMPLIANCE CHAIN    *
+001300*    FOR EVERY TRANSACTION ON THE DAY'S TRANSACTION FILE.       *
+001400*                                                                *
+001500*    MODIFICATION HISTORY.                                      *
+001600*    ---------------------------------------------------------- *
+001700*    2026-08-09  DO  REPLACED THE SINGLE HARDCODED TRANSACTION  *
+001800*                    WITH A REAL TRANSACTION-FILE READ LOOP SO  *
+001900*                    A FULL DAY'S FEED CAN BE PROCESSED IN ONE  *
+002000*                    RUN INSTEAD OF ONE CANNED EXAMPLE.          *
+002010*    2026-08-09  DO  EACH PROCESSED TRANSACTION IS NOW ALSO      *
+002020*                    WRITTEN TO TRANRESULT SO THE EXCEPTION     *
+002030*                    REPORT AND OTHER DOWNSTREAM STEPS HAVE A   *
+002040*                    PERSISTED RECORD OF WHAT THE CHAIN PRODUCED*
+002050*                    INSTEAD OF ONLY A CONSOLE DISPLAY.          *
+002060*    2026-08-09  DO  HIGH-RISK OR NON-COMPLIANT TRANSACTIONS ARE*
+002070*                    ALSO EXTRACTED TO SAREXTRT FOR PICKUP BY   *
+002080*                    THE SAR CASE-MANAGEMENT SYSTEM.             *
+002085*    2026-08-09  DO  ACCOUNT-BALANCE AND ACCOUNT-STATUS ARE NOW *
+002086*                    READ FROM ACCTFILE BY ACCOUNT-ID INSTEAD   *
+002087*                    OF A HARDCODED CONSTANT, SO SETTLEMENT     *
+002088*                    REFLECTS THE REAL ACCOUNT AND MORE THAN    *
+002089*                    ONE ACCOUNT CAN BE PROCESSED PER RUN.       *
+002090*    2026-08-09  DO  TRANSACTIONS RISKSCORINGENGINE FLAGS AS     *
+002091*                    NEEDING REVIEW ARE NOW WRITTEN TO REVQUEUE  *
+002092*                    FOR AN ANALYST TO CLEAR.                    *
+002093*    2026-08-09  DO  THE DAY'S FEED IS NOW SORTED INTO ACCOUNT-  *
+002094*                    ID ORDER BEFORE THE READ LOOP STARTS SO ALL *
+002095*                    ACTIVITY FOR AN ACCOUNT IS PROCESSED        *
+002096*                    TOGETHER.  TRANFILE IS THE RAW UNSORTED     *
+002097*                    FEED; TRANSACTION-FILE NOW READS THE        *
+002098*                    SORTED WORK FILE PRODUCED FROM IT.  THE     *
+002099*                    SORT KEY ALSO INCLUDES TRANSACTION-ID SO   *
+002100*                    THE ORDER IS FULLY DETERMINISTIC RATHER    *
+002101*                    THAN RELYING ON SORT STABILITY FOR TWO     *
+002102*                    TRANSACTIONS AGAINST THE SAME ACCOUNT.     *
+002103*    2026-08-09  DO  TRANSACTION-RECORD AND ACCOUNT-RECORD ARE  *
+002104*                    NOW PASSED TO THE CALL CHAIN ON THE CALL   *
+002105*                    STATEMENT SO THE CALLED PROGRAMS SEE THE   *
+002106*                    REAL TRANSACTION AND ACCOUNT, NOT A        *
+002107*                    PRIVATE COPY OF THEIR OWN WORKING-STORAGE. *
+002108*    2026-08-09  DO  ACCTFILE IS NOW OPENED I-O AND REWRITTEN   *
+002109*                    AFTER SETTLEMENT SO THE BALANCE IMPACT OF  *
+002110*                    ONE TRANSACTION IS VISIBLE TO THE NEXT     *
+002111*                    TRANSACTION AGAINST THE SAME ACCOUNT IN    *
+002112*                    THE SAME RUN.                              *
+002113*    2026-08-09  DO  REVQUEUE IS NOW OPENED IN EXTEND MODE SO   *
+002114*                    ITEMS OPS PROMOTES FORWARD FROM A PRIOR    *
+002115*                    RUN ARE NOT TRUNCATED AWAY BY THIS RUN.    *
+002117*    2026-08-09  DO  THE SORT'S FILE STATUS IS NOW CHECKED SO A *
+002118*                    MISSING OR UNREADABLE TRANFILE ABORTS THE  *
+002119*                    RUN INSTEAD OF FALLING THROUGH TO AN EMPTY *
+002120*                    READ LOOP.                                 *
+002121*    2026-08-09  DO  WS-HIGH-RISK-THRESHOLD IS NOW OVERLAID     *
+002122*                    FROM RISKPARM'S RISK-REVIEW-BAND-HIGH KEY, *
+002123*                    THE SAME KEY RISKSCORINGENGINE TUNES FOR   *
+002124*                    THE TOP OF ITS MANUAL REVIEW BAND, SO SAR/ *
+002125*                    CONTROL-TOTAL "HIGH RISK" STAYS IN STEP    *
+002126*                    WITH THE ACTUAL SCORING BANDS.             *
+002128*    2026-08-09  DO  2065-POST-BALANCE-IMPACT NO LONGER RE-      *
+002129*                    APPLIES THE DEBIT/CREDIT TO ACCOUNT-BALANCE*
+002130*                    - SETTLEMENTPROCESSOR ALREADY DID THAT IN  *
+002131*                    THE SHARED ACCOUNT-RECORD.  IT NOW ONLY    *
+002132*                    REWRITES ACCTFILE TO PERSIST THAT BALANCE. *
+002133*    2026-08-09  DO  A SORT FAILURE IN 0500-SORT-TRANSACTIONS   *
+002134*                    NOW TERMINATES THE RUN INSTEAD OF FALLING  *
+002135*                    THROUGH TO PROCESS AN EMPTY OR PARTIAL     *
+002136*                    TRANSRT.                                    *
+002137*    2026-08-09  DO  2040-LOOKUP-ACCOUNT NOW MOVES AF-ACCOUNT-ID*
+002138*                    TO ACCOUNT-ID SO THE ACCOUNT PASSED TO     *
+002139*                    RISKSCORINGENGINE AND COMPLIANCEFLAGS IS   *
+002140*                    ALWAYS THE CURRENT TRANSACTION'S ACCOUNT,  *
+002141*                    NOT LEFTOVER FROM THE PRIOR TRANSACTION.   *
+002142*    2026-08-09  DO  TRANSACTION-AMOUNT IS NOW CONVERTED TO     *
+002143*                    BASE CURRENCY BEFORE THE OVERDRAFT CHECK   *
+002144*                    RUNS, USING THE SAME CURRENCYRATE TABLE    *
+002145*                    RISKSCORINGENGINE SCORES AGAINST, SO A     *
+002146*                    FOREIGN-CURRENCY DEBIT IS TESTED AGAINST   *
+002147*                    ACCOUNT-BALANCE CORRECTLY.                 *
+002148*    2026-08-09  DO  TRANRESULT AND SAREXTRT NOW CARRY          *
+002149*                    CURRENCY-CODE SO DOWNSTREAM CONSUMERS CAN  *
+002150*                    TELL WHAT CURRENCY THE AMOUNT IS IN.       *
+002151*                                                                *
+002200*****************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002550     SELECT RAW-TRANSACTION-FILE ASSIGN TO "TRANFILE"
+002560         ORGANIZATION IS LINE SEQUENTIAL
+002570         FILE STATUS IS WS-RAW-FILE-STATUS.
+002580*
+002590     SELECT SORT-WORK-FILE ASSIGN TO "SORTWK1".
+002595*
+002600     SELECT TRANSACTION-FILE ASSIGN TO "TRANSRT"
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-TRAN-FILE-STATUS.
+002810*
+002820     SELECT TRANSACTION-RESULT-FILE ASSIGN TO "TRANRESULT"
+002830         ORGANIZATION IS LINE SEQUENTIAL
+002840         FILE STATUS IS WS-RESULT-FILE-STATUS.
+002850*
+002860     SELECT SAR-EXTRACT-FILE ASSIGN TO "SAREXTRT"
+002870         ORGANIZATION IS LINE SEQUENTIAL
+002880         FILE STATUS IS WS-SAR-FILE-STATUS.
+002885*
+002886     SELECT ACCOUNT-FILE ASSIGN TO "ACCTFILE"
+002887         ORGANIZATION IS INDEXED
+002888         ACCESS MODE IS RANDOM
+002889         RECORD KEY IS AF-ACCOUNT-ID
+002890         FILE STATUS IS WS-ACCT-FILE-STATUS.
+002895*
+002896     SELECT REVIEW-QUEUE-FILE ASSIGN TO "REVQUEUE"
+002897         ORGANIZATION IS LINE SEQUENTIAL
+002898         FILE STATUS IS WS-REVQ-FILE-STATUS.
+002899*
+002930     SELECT RISK-PARM-FILE ASSIGN TO "RISKPARM"
+002940         ORGANIZATION IS LINE SEQUENTIAL
+002950         FILE STATUS IS WS-PARM-FILE-STATUS.
+002960*
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003150 FD  RAW-TRANSACTION-FILE.
+003160 01  RAW-TRANSACTION-RECORD.
+003170     05  RF-TRANSACTION-ID           PIC X(10).
+003180     05  RF-TRANSACTION-TYPE         PIC X(10).
+003190     05  RF-TRANSACTION-AMOUNT       PIC 9(9)V99.
+003195     05  RF-CURRENCY-CODE            PIC X(03).
+003198     05  RF-ACCOUNT-ID               PIC X(10).
+003199*
+003200 SD  SORT-WORK-FILE.
+003205 01  SORT-TRANSACTION-RECORD.
+003210     05  SR-TRANSACTION-ID           PIC X(10).
+003215     05  SR-TRANSACTION-TYPE         PIC X(10).
+003220     05  SR-TRANSACTION-AMOUNT       PIC 9(9)V99.
+003225     05  SR-CURRENCY-CODE            PIC X(03).
+003230     05  SR-ACCOUNT-ID               PIC X(10).
+003235*
+003240 FD  TRANSACTION-FILE.
+003300 01  TRANSACTION-FILE-RECORD.
+003400     05  TF-TRANSACTION-ID           PIC X(10).
+003500     05  TF-TRANSACTION-TYPE         PIC X(10).
+003600     05  TF-TRANSACTION-AMOUNT       PIC 9(9)V99.
+003700     05  TF-CURRENCY-CODE            PIC X(03).
+003800     05  TF-ACCOUNT-ID               PIC X(10).
+003810*
+003820 FD  TRANSACTION-RESULT-FILE.
+003830 COPY TransactionResult.
+003840*
+003850 FD  SAR-EXTRACT-FILE.
+003860 COPY SarExtract.
+003870*
+003880 FD  ACCOUNT-FILE.
+003890 01  ACCOUNT-FILE-RECORD.
+003891     05  AF-ACCOUNT-ID               PIC X(10).
+003892     05  AF-ACCOUNT-BALANCE          PIC S9(9)V99.
+003893     05  AF-ACCOUNT-STATUS           PIC X(01).
+003894     05  AF-ACCOUNT-AVG-TXN-AMT      PIC 9(9)V99.
+003895*
+003896 FD  REVIEW-QUEUE-FILE.
+003897 COPY ReviewQueue.
+003898*
+003899 FD  RISK-PARM-FILE.
+003900 01  RISK-PARM-RECORD                PIC X(80).
+003901*
+004000 WORKING-STORAGE SECTION.
+004100*
+004200 COPY TransactionRecord.
+004300 COPY AccountRecord.
+004310 COPY TxnTypeTable.
+004320 COPY CurrencyRate.
+004400*
+004500 01  WS-TRAN-FILE-STATUS             PIC X(02).
+004600     88  TRAN-FILE-OK                    VALUE "00".
+004700     88  TRAN-FILE-AT-END                VALUE "10".
+004710*
+004720 01  WS-RAW-FILE-STATUS              PIC X(02).
+004730     88  RAW-FILE-OK                     VALUE "00".
+004750*
+004760 01  WS-RESULT-FILE-STATUS           PIC X(02).
+004770     88  RESULT-FILE-OK                  VALUE "00".
+004780*
+004790 01  WS-SAR-FILE-STATUS              PIC X(02).
+004792     88  SAR-FILE-OK                     VALUE "00".
+004793*
+004794 01  WS-ACCT-FILE-STATUS             PIC X(02).
+004795     88  ACCT-FILE-OK                    VALUE "00".
+004796     88  ACCT-RECORD-NOT-FOUND           VALUE "23".
+004797*
+004798 01  WS-REVQ-FILE-STATUS             PIC X(02).
+004799     88  REVQ-FILE-OK                    VALUE "00".
+004800*
+004801 01  WS-HIGH-RISK-THRESHOLD          PIC 9(03) VALUE 700.
+004802*
+004803 01  WS-CURRENT-DATE                 PIC 9(08).
+004804 01  WS-CURRENT-TIME                 PIC 9(08).
+004805*
+004806 01  WS-PARM-FILE-STATUS             PIC X(02).
+004807     88  PARM-FILE-OK                    VALUE "00".
+004808     88  PARM-FILE-AT-END                VALUE "10".
+004809*
+004810 01  WS-PARM-EOF-SW                  PIC X(01).
+004811     88  PARM-EOF                        VALUE "Y".
+004812     88  PARM-NOT-EOF                    VALUE "N".
+004813*
+004814 01  WS-PARM-KEY                     PIC X(24).
+004815 01  WS-PARM-VALUE                   PIC 9(9)V99.
+004816*
+004900 01  WS-EOF-SW                       PIC X(01).
+005000     88  AT-END-OF-TRANSACTIONS          VALUE "Y".
+005100     88  NOT-AT-END-OF-TRANSACTIONS      VALUE "N".
+005110*
+005120 01  WS-TYPE-SUBSCRIPT               PIC 9(02) COMP.
+005130 01  WS-TYPE-VALID-SW                PIC X(01).
+005140     88  TYPE-IS-VALID                    VALUE "Y".
+005150     88  TYPE-IS-INVALID                  VALUE "N".
+005160*
+005170 01  WS-CURRENCY-SUBSCRIPT           PIC 9(02) COMP.
+005180 01  WS-CONVERSION-RATE              PIC 9(03)V9999.
+005190 01  WS-BASE-CURRENCY-AMOUNT         PIC 9(9)V99.
+005200*
+005300 PROCEDURE DIVISION.
+005400*
+005500 0000-MAINLINE.
+005510     PERFORM 0400-LOAD-RISK-THRESHOLD THRU 0400-EXIT
+005520*
+005550     PERFORM 0500-SORT-TRANSACTIONS THRU 0500-EXIT
+005560*
+005600     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+005700*
+005800     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+005900         UNTIL AT-END-OF-TRANSACTIONS
+006000*
+006100     PERFORM 9000-TERMINATE THRU 9000-EXIT
+006200*
+006300     GOBACK.
+006400*
+006401*---------------------------------------------------------------*
+006402*    0400-LOAD-RISK-THRESHOLD                                    *
+006403*    OVERLAYS WS-HIGH-RISK-THRESHOLD FROM RISKPARM'S             *
+006404*    RISK-REVIEW-BAND-HIGH KEY - THE SAME KEY RISKSCORINGENGINE  *
+006405*    TUNES FOR THE TOP OF ITS MANUAL REVIEW BAND - SO SAR/       *
+006406*    CONTROL-TOTAL "HIGH RISK" TRACKS THE ACTUAL SCORING BANDS.  *
+006407*    A MISSING RISKPARM OR KEY LEAVES THE COMPILED-IN DEFAULT.   *
+006408*---------------------------------------------------------------*
+006409 0400-LOAD-RISK-THRESHOLD.
+006410     SET PARM-NOT-EOF TO TRUE
+006411     OPEN INPUT RISK-PARM-FILE
+006412     IF NOT PARM-FILE-OK
+006413         GO TO 0400-EXIT
+006414     END-IF
+006415*
+006416     PERFORM 0450-READ-THRESHOLD-PARM THRU 0450-EXIT
+006417         UNTIL PARM-EOF
+006418*
+006419     CLOSE RISK-PARM-FILE.
+006420 0400-EXIT.
+006421     EXIT.
+006422*
+006423 0450-READ-THRESHOLD-PARM.
+006424     READ RISK-PARM-FILE
+006425         AT END
+006426             SET PARM-EOF TO TRUE
+006427             GO TO 0450-EXIT
+006428     END-READ
+006429*
+006430     UNSTRING RISK-PARM-RECORD DELIMITED BY "="
+006431         INTO WS-PARM-KEY WS-PARM-VALUE
+006432*
+006433     IF WS-PARM-KEY = "RISK-REVIEW-BAND-HIGH"
+006434         MOVE WS-PARM-VALUE TO WS-HIGH-RISK-THRESHOLD
+006435     END-IF.
+006436 0450-EXIT.
+006437     EXIT.
+006438*
+006439*---------------------------------------------------------------*
+006440*    0500-SORT-TRANSACTIONS                                     *
+006441*    SORTS THE RAW TRANFILE FEED INTO ACCOUNT-ID ORDER SO THAT   *
+006442*    ALL OF AN ACCOUNT'S ACTIVITY IS PROCESSED TOGETHER.  THE    *
+006443*    SORT VERB OPENS AND CLOSES RAW-TRANSACTION-FILE AND         *
+006444*    TRANSACTION-FILE ITSELF - NEITHER SHOULD BE OPEN AROUND     *
+006445*    THIS PERFORM.  ANY OTHER NON-ZERO RAW-FILE STATUS ABORTS    *
+006446*    THE RUN RATHER THAN FALLING THROUGH TO AN EMPTY READ LOOP.  *
+006447*---------------------------------------------------------------*
+006448 0500-SORT-TRANSACTIONS.
+006449     SORT SORT-WORK-FILE
+006450         ON ASCENDING KEY SR-ACCOUNT-ID
+006451            SR-TRANSACTION-ID
+006452         USING RAW-TRANSACTION-FILE
+006453         GIVING TRANSACTION-FILE
+006454*
+006455     IF NOT RAW-FILE-OK
+006456         DISPLAY "MAINBATCHDRIVER: UNABLE TO SORT TRANFILE - "
+006457             "STATUS " WS-RAW-FILE-STATUS
+006458         MOVE 16 TO RETURN-CODE
+006459         PERFORM 9000-TERMINATE THRU 9000-EXIT
+006460         GOBACK
+006461     END-IF.
+006470 0500-EXIT.
+006471     EXIT.
+006472*
+006500*---------------------------------------------------------------*
+006600*    1000-INITIALIZE                                            *
+006700*---------------------------------------------------------------*
+006800 1000-INITIALIZE.
+006900     SET NOT-AT-END-OF-TRANSACTIONS TO TRUE
+007000     OPEN INPUT TRANSACTION-FILE
+007100     IF NOT TRAN-FILE-OK
+007200         DISPLAY "MAINBATCHDRIVER: UNABLE TO OPEN TRANFILE"
+007300         SET AT-END-OF-TRANSACTIONS TO TRUE
+007400     ELSE
+007410         OPEN OUTPUT TRANSACTION-RESULT-FILE
+007420         OPEN OUTPUT SAR-EXTRACT-FILE
+007430         OPEN I-O ACCOUNT-FILE
+007440         OPEN EXTEND REVIEW-QUEUE-FILE
+007500         PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT
+007600     END-IF.
+007700 1000-EXIT.
+007800     EXIT.
+007900*
+008000 1100-READ-TRANSACTION.
+008100     READ TRANSACTION-FILE
+008200         AT END
+008300             SET AT-END-OF-TRANSACTIONS TO TRUE
+008400     END-READ.
+008500 1100-EXIT.
+008600     EXIT.
+008700*
+008800*---------------------------------------------------------------*
+008900*    2000-PROCESS-TRANSACTION                                   *
+009000*    MOVES THE CURRENT FILE RECORD INTO THE WORKING TRANSACTION *
+009100*    AREA, RUNS THE SETTLEMENT/RISK/COMPLIANCE CHAIN AGAINST    *
+009200*    IT, AND READS THE NEXT RECORD.                             *
+009300*---------------------------------------------------------------*
+009400 2000-PROCESS-TRANSACTION.
+009500     MOVE TF-TRANSACTION-ID         TO TRANSACTION-ID
+009600     MOVE TF-TRANSACTION-TYPE       TO TRANSACTION-TYPE
+009700     MOVE TF-TRANSACTION-AMOUNT     TO TRANSACTION-AMOUNT
+009800     MOVE TF-CURRENCY-CODE          TO CURRENCY-CODE
+009900     MOVE TF-ACCOUNT-ID             TO TRANSACTION-ACCOUNT-ID
+009910*
+009920     SET TRANS-NOT-REJECTED TO TRUE
+009930     MOVE SPACES TO TRANSACTION-REJECT-REASON
+010000*
+010010     PERFORM 2030-VALIDATE-TRANSACTION-TYPE THRU 2030-EXIT
+010020*
+010050     PERFORM 2040-LOOKUP-ACCOUNT THRU 2040-EXIT
+010120*
+010125     IF TRANS-NOT-REJECTED
+010130         PERFORM 2050-VALIDATE-ACCOUNT-STATUS THRU 2050-EXIT
+010135     END-IF
+010140*
+010141     IF TRANS-NOT-REJECTED
+010142         PERFORM 2055-CONVERT-TO-BASE-CURRENCY THRU 2055-EXIT
+010143     END-IF
+010144*
+010145     IF TRANS-NOT-REJECTED
+010146         PERFORM 2060-VALIDATE-BALANCE-IMPACT THRU 2060-EXIT
+010147     END-IF
+010148*
+010150     IF TRANS-NOT-REJECTED
+010160         CALL 'SettlementProcessor'
+010161             USING TRANSACTION-RECORD, ACCOUNT-RECORD
+010165         PERFORM 2065-POST-BALANCE-IMPACT THRU 2065-EXIT
+010170     END-IF
+010400     CALL 'RiskScoringEngine'
+010401         USING TRANSACTION-RECORD, ACCOUNT-RECORD
+010500     CALL 'ComplianceFlags'
+010501         USING TRANSACTION-RECORD, ACCOUNT-RECORD
+010600*
+010700     DISPLAY "BALANCE:" ACCOUNT-BALANCE
+010800     DISPLAY "RISK:" TRANSACTION-RISK-SCORE
+010900     DISPLAY "COMPLIANT:" TRANSACTION-COMPLIANT
+010910*
+010920     PERFORM 2100-WRITE-RESULT THRU 2100-EXIT
+010930*
+010940     PERFORM 2200-WRITE-SAR-EXTRACT THRU 2200-EXIT
+010950*
+010960     PERFORM 2300-WRITE-REVIEW-QUEUE THRU 2300-EXIT
+011000*
+011100     PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT.
+011200 2000-EXIT.
+011300     EXIT.
+011310*
+011311*---------------------------------------------------------------*
+011312*    2030-VALIDATE-TRANSACTION-TYPE                              *
+011313*    REJECTS THE TRANSACTION IF TRANSACTION-TYPE IS NOT ONE OF   *
+011314*    THE CODES THE SETTLEMENT/RISK/COMPLIANCE CHAIN UNDERSTANDS, *
+011315*    INSTEAD OF LETTING AN UNKNOWN TYPE FLOW THROUGH SILENTLY.   *
+011316*---------------------------------------------------------------*
+011317 2030-VALIDATE-TRANSACTION-TYPE.
+011318     SET TYPE-IS-INVALID TO TRUE
+011319     PERFORM 2035-TEST-TYPE-ENTRY THRU 2035-EXIT
+011320         VARYING WS-TYPE-SUBSCRIPT FROM 1 BY 1
+011321         UNTIL WS-TYPE-SUBSCRIPT > 5
+011322             OR TYPE-IS-VALID
+011323*
+011324     IF TYPE-IS-INVALID
+011325         SET TRANS-IS-REJECTED TO TRUE
+011326         MOVE "UNRECOGNIZED TRANSACTION TYPE"
+011327             TO TRANSACTION-REJECT-REASON
+011328     END-IF.
+011329 2030-EXIT.
+011330     EXIT.
+011331*
+011332 2035-TEST-TYPE-ENTRY.
+011333     IF TRANSACTION-TYPE = TXN-TYPE-ENTRY (WS-TYPE-SUBSCRIPT)
+011334         SET TYPE-IS-VALID TO TRUE
+011335     END-IF.
+011336 2035-EXIT.
+011337     EXIT.
+011338*
+011339*---------------------------------------------------------------*
+011340*    2040-LOOKUP-ACCOUNT                                         *
+011341*    READS ACCTFILE BY ACCOUNT-ID FOR THE TRANSACTION'S ACCOUNT. *
+011342*    AN ACCOUNT THAT CANNOT BE FOUND IS TREATED AS CLOSED SO IT  *
+011343*    FAILS THE STATUS CHECK BELOW RATHER THAN SETTLING AGAINST   *
+011344*    AN UNINITIALIZED BALANCE.                                   *
+011345*---------------------------------------------------------------*
+011346 2040-LOOKUP-ACCOUNT.
+011347     MOVE TRANSACTION-ACCOUNT-ID TO AF-ACCOUNT-ID
+011348     READ ACCOUNT-FILE
+011349         INVALID KEY
+011350             SET ACCOUNT-STATUS-CLOSED TO TRUE
+011351             MOVE ZERO TO ACCOUNT-BALANCE
+011352             MOVE ZERO TO ACCOUNT-AVG-TXN-AMT
+011353         NOT INVALID KEY
+011354             MOVE AF-ACCOUNT-ID          TO ACCOUNT-ID
+011354            MOVE AF-ACCOUNT-BALANCE     TO ACCOUNT-BALANCE
+011355             MOVE AF-ACCOUNT-STATUS      TO ACCOUNT-STATUS
+011356             MOVE AF-ACCOUNT-AVG-TXN-AMT TO ACCOUNT-AVG-TXN-AMT
+011357     END-READ.
+011358 2040-EXIT.
+011359     EXIT.
+011360*
+011361*---------------------------------------------------------------*
+011362*    2050-VALIDATE-ACCOUNT-STATUS                                *
+011363*    REJECTS THE TRANSACTION WITHOUT POSTING IT IF THE ACCOUNT   *
+011364*    IS CLOSED OR FROZEN, INSTEAD OF LETTING SETTLEMENTPROCESSOR*
+011365*    RUN AGAINST WHATEVER BALANCE HAPPENS TO BE IN STORAGE.     *
+011366*---------------------------------------------------------------*
+011367 2050-VALIDATE-ACCOUNT-STATUS.
+011368     IF ACCOUNT-STATUS-CLOSED OR ACCOUNT-STATUS-FROZEN
+011369         SET TRANS-IS-REJECTED TO TRUE
+011370         MOVE "ACCOUNT CLOSED OR FROZEN"
+011371             TO TRANSACTION-REJECT-REASON
+011372     END-IF.
+011373 2050-EXIT.
+011374     EXIT.
+011375*
+011376*---------------------------------------------------------------*
+011377*    2055-CONVERT-TO-BASE-CURRENCY                               *
+011378*    RESTATES TRANSACTION-AMOUNT IN BASE CURRENCY (USD) BEFORE   *
+011379*    THE OVERDRAFT CHECK RUNS, SO A FOREIGN-CURRENCY DEBIT IS    *
+011380*    TESTED AGAINST ACCOUNT-BALANCE (WHICH IS ALWAYS CARRIED IN  *
+011381*    USD) USING THE SAME RATES RISKSCORINGENGINE SCORES AGAINST, *
+011382*    RATHER THAN THE TRANSACTION'S FACE VALUE.  THE FACE-VALUE   *
+011383*    TRANSACTION-AMOUNT ITSELF IS LEFT UNCHANGED SO SETTLEMENT   *
+011384*    AND THE OUTPUT FILES STILL CARRY THE ORIGINAL AMOUNT AND    *
+011385*    CURRENCY-CODE.                                              *
+011386*---------------------------------------------------------------*
+011387 2055-CONVERT-TO-BASE-CURRENCY.
+011388     MOVE 1.0000 TO WS-CONVERSION-RATE
+011389*
+011390     PERFORM 2056-LOOKUP-CURRENCY-RATE THRU 2056-EXIT
+011391         VARYING WS-CURRENCY-SUBSCRIPT FROM 1 BY 1
+011392         UNTIL WS-CURRENCY-SUBSCRIPT > 5
+011393*
+011394     MULTIPLY TRANSACTION-AMOUNT BY WS-CONVERSION-RATE
+011395         GIVING WS-BASE-CURRENCY-AMOUNT.
+011396 2055-EXIT.
+011397     EXIT.
+011398*
+011399 2056-LOOKUP-CURRENCY-RATE.
+011400     IF CURRENCY-CODE = CR-CURRENCY-CODE (WS-CURRENCY-SUBSCRIPT)
+011401         MOVE CR-CONVERSION-RATE (WS-CURRENCY-SUBSCRIPT)
+011402             TO WS-CONVERSION-RATE
+011403     END-IF.
+011404 2056-EXIT.
+011405     EXIT.
+011406*
+011407*---------------------------------------------------------------*
+011408*    2060-VALIDATE-BALANCE-IMPACT                                *
+011409*    REJECTS A DEBIT-TYPE TRANSACTION THAT WOULD DRIVE THE       *
+011410*    ACCOUNT BALANCE NEGATIVE, INSTEAD OF DISCOVERING THE        *
+011411*    OVERDRAFT AFTER SETTLEMENTPROCESSOR HAS ALREADY POSTED IT. *
+011412*    THE COMPARISON USES THE BASE-CURRENCY AMOUNT COMPUTED BY    *
+011413*    2055-CONVERT-TO-BASE-CURRENCY, NOT THE TRANSACTION'S FACE  *
+011414*    VALUE, SO A FOREIGN-CURRENCY DEBIT IS CHECKED FOR          *
+011415*    SUFFICIENT FUNDS CORRECTLY.                                *
+011416*---------------------------------------------------------------*
+011417 2060-VALIDATE-BALANCE-IMPACT.
+011418     IF TRANSACTION-TYPE = "DEBIT"
+011419         IF WS-BASE-CURRENCY-AMOUNT > ACCOUNT-BALANCE
+011420             SET TRANS-IS-REJECTED TO TRUE
+011421             MOVE "INSUFFICIENT FUNDS FOR DEBIT"
+011422                 TO TRANSACTION-REJECT-REASON
+011423         END-IF
+011424     END-IF.
+011425 2060-EXIT.
+011426     EXIT.
+011427*
+011428*---------------------------------------------------------------*
+011429*    2065-POST-BALANCE-IMPACT                                   *
+011430*    SETTLEMENTPROCESSOR ALREADY APPLIED THIS TRANSACTION'S      *
+011431*    EFFECT TO ACCOUNT-BALANCE IN THE SHARED ACCOUNT-RECORD.     *
+011432*    THIS PARAGRAPH ONLY PERSISTS THAT SETTLED BALANCE BACK TO   *
+011433*    ACCTFILE SO THE NEXT TRANSACTION AGAINST THE SAME ACCOUNT   *
+011434*    IN THIS SAME RUN SEES IT INSTEAD OF THE STALE ON-DISK       *
+011435*    FIGURE.  RE-APPLYING THE DEBIT/CREDIT HERE WOULD DOUBLE-    *
+011436*    POST IT.                                                   *
+011437 2065-POST-BALANCE-IMPACT.
+011438     MOVE TRANSACTION-ACCOUNT-ID TO AF-ACCOUNT-ID
+011439     MOVE ACCOUNT-BALANCE        TO AF-ACCOUNT-BALANCE
+011440     MOVE ACCOUNT-STATUS         TO AF-ACCOUNT-STATUS
+011441     MOVE ACCOUNT-AVG-TXN-AMT    TO AF-ACCOUNT-AVG-TXN-AMT
+011442     REWRITE ACCOUNT-FILE-RECORD.
+011443 2065-EXIT.
+011444     EXIT.
+011445*
+011446*---------------------------------------------------------------*
+011447*    2100-WRITE-RESULT                                          *
+011448*    PERSISTS THE OUTCOME OF THE CALL CHAIN FOR THIS TRANSACTION *
+011449*    TO TRANRESULT FOR THE EXCEPTION REPORT AND OTHER DOWNSTREAM*
+011450*    STEPS TO PICK UP.                                          *
+011451*---------------------------------------------------------------*
+011452 2100-WRITE-RESULT.
+011453     MOVE TRANSACTION-ID            TO TR-TRANSACTION-ID
+011454     MOVE TRANSACTION-TYPE          TO TR-TRANSACTION-TYPE
+011455     MOVE TRANSACTION-AMOUNT        TO TR-TRANSACTION-AMOUNT
+011456     MOVE CURRENCY-CODE             TO TR-CURRENCY-CODE
+011457     MOVE TRANSACTION-ACCOUNT-ID    TO TR-ACCOUNT-ID
+011458     MOVE TRANSACTION-RISK-SCORE    TO TR-RISK-SCORE
+011459     MOVE TRANSACTION-REVIEW-REQUIRED TO TR-REVIEW-REQUIRED
+011460     MOVE TRANSACTION-COMPLIANT     TO TR-COMPLIANT
+011461     MOVE TRANSACTION-REJECTED      TO TR-REJECTED
+011462     MOVE TRANSACTION-REJECT-REASON TO TR-REJECT-REASON
+011463     WRITE TRANSACTION-RESULT-RECORD.
+011464 2100-EXIT.
+011465     EXIT.
+011466*
+011467*---------------------------------------------------------------*
+011468*    2200-WRITE-SAR-EXTRACT                                     *
+011469*    EXTRACTS HIGH-RISK OR NON-COMPLIANT TRANSACTIONS TO        *
+011470*    SAREXTRT SO FLAGGED ACTIVITY REACHES AN INVESTIGATOR       *
+011471*    INSTEAD OF LIVING ONLY IN BATCH CONSOLE OUTPUT.            *
+011472*---------------------------------------------------------------*
+011473 2200-WRITE-SAR-EXTRACT.
+011474     IF TRANSACTION-RISK-SCORE > WS-HIGH-RISK-THRESHOLD
+011475             OR TRANS-IS-NONCOMPLIANT
+011476         ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+011477         ACCEPT WS-CURRENT-TIME FROM TIME
+011478*
+011479         MOVE TRANSACTION-ACCOUNT-ID  TO SAR-ACCOUNT-ID
+011480         MOVE TRANSACTION-ID          TO SAR-TRANSACTION-ID
+011481         MOVE TRANSACTION-AMOUNT      TO SAR-TRANSACTION-AMOUNT
+011482         MOVE CURRENCY-CODE           TO SAR-CURRENCY-CODE
+011483         MOVE TRANSACTION-RISK-SCORE  TO SAR-RISK-SCORE
+011484         MOVE TRANSACTION-COMPLIANT   TO SAR-COMPLIANT
+011485         MOVE WS-CURRENT-DATE         TO SAR-TIMESTAMP (1:8)
+011486         MOVE WS-CURRENT-TIME         TO SAR-TIMESTAMP (9:8)
+011487*
+011488         WRITE SAR-EXTRACT-RECORD
+011489     END-IF.
+011490 2200-EXIT.
+011491     EXIT.
+011492*
+011493*---------------------------------------------------------------*
+011494*    2300-WRITE-REVIEW-QUEUE                                    *
+011495*    QUEUES A MID-RISK TRANSACTION TO REVQUEUE FOR AN ANALYST TO*
+011496*    CLEAR THROUGH REVIEWDECISIONMAINT INSTEAD OF LEAVING IT TO *
+011497*    A SINGLE AUTOMATED CUTOFF.                                 *
+011498*---------------------------------------------------------------*
+011499 2300-WRITE-REVIEW-QUEUE.
+011500     IF TRANS-REVIEW-REQUIRED
+011501         MOVE TRANSACTION-ID           TO RQ-TRANSACTION-ID
+011502         MOVE TRANSACTION-ACCOUNT-ID   TO RQ-ACCOUNT-ID
+011503         MOVE TRANSACTION-TYPE         TO RQ-TRANSACTION-TYPE
+011504         MOVE TRANSACTION-AMOUNT       TO RQ-TRANSACTION-AMOUNT
+011505         MOVE TRANSACTION-RISK-SCORE   TO RQ-RISK-SCORE
+011506         SET RQ-DECISION-PENDING       TO TRUE
+011507         MOVE SPACES                   TO RQ-DECISION-ANALYST-ID
+011508         MOVE ZERO                     TO RQ-DECISION-DATE
+011509*
+011510         WRITE REVIEW-QUEUE-RECORD
+011511     END-IF.
+011512 2300-EXIT.
+011513     EXIT.
+011514*
+011515*---------------------------------------------------------------*
+011516*    9000-TERMINATE                                             *
+011517*---------------------------------------------------------------*
+011518 9000-TERMINATE.
+011519     IF TRAN-FILE-OK OR TRAN-FILE-AT-END
+011520         CLOSE TRANSACTION-FILE
+011521         CLOSE TRANSACTION-RESULT-FILE
+011522         CLOSE SAR-EXTRACT-FILE
+011523         CLOSE ACCOUNT-FILE
+011524         CLOSE REVIEW-QUEUE-FILE
+011525     END-IF.
+011526 9000-EXIT.
+011527     EXIT.
