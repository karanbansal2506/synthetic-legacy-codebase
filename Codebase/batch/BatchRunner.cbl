@@ -1,10 +1,820 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BatchRunner.
-
-       PROCEDURE DIVISION.
-
-       RUN-BATCH.
-           CALL 'SettlementProcessor'
-           CALL 'RiskScoringEngine'
-           CALL 'ComplianceFlags'
-           GOBACK.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. BatchRunner.
+000300 AUTHOR. D. OKAFOR - PAYMENTS SYSTEMS GROUP.
+000400 INSTALLATION. RETAIL PAYMENTS PROCESSING CENTER.
+000500 DATE-WRITTEN. 2021-03-02.
+000600 DATE-COMPILED.
+000700*
+000800*****************************************************************
+000900*                                                               *
+001000*    BATCHRUNNER                                                *
+001100*                                                               *
+001200*    PRODUCTION BATCH CONTROLLER FOR THE SETTLEMENT / RISK      *
+001300*    SCORING / COMPLIANCE CHAIN.  PROCESSES THE DAY'S           *
+001400*    TRANSACTION-FILE AND CHECKPOINTS AFTER EACH TRANSACTION SO *
+001500*    AN ABENDED RUN CAN BE RESTARTED WITHOUT DOUBLE-POSTING.    *
+001600*                                                                *
+001700*    MODIFICATION HISTORY.                                      *
+001800*    ---------------------------------------------------------- *
+001900*    2026-08-09  DO  ADDED THE TRANSACTION-FILE READ LOOP AND   *
+002000*                    CHECKPOINT/RESTART LOGIC.  A CHECKPOINT     *
+002100*                    RECORD HOLDING THE LAST TRANSACTION-ID     *
+002200*                    PROCESSED IS WRITTEN AFTER EVERY CALL      *
+002300*                    SEQUENCE SO A RESTARTED RUN SKIPS FORWARD  *
+002400*                    TO THE NEXT UNPROCESSED RECORD.            *
+002450*    2026-08-09  DO  RUN-BATCH NOW ACCUMULATES END-OF-RUN        *
+002460*                    CONTROL TOTALS (TRANSACTIONS PROCESSED,    *
+002470*                    TOTAL AMOUNT, HIGH-RISK COUNT, NON-         *
+002480*                    COMPLIANT COUNT) AND WRITES THEM TO         *
+002490*                    CTLTOTAL AT END OF JOB FOR OPS RECON.       *
+002495*    2026-08-09  DO  REJECTS TRANSACTIONS WHOSE TYPE IS NOT ON   *
+002496*                    THE TXNTYPETABLE ALLOWED-VALUES LIST BEFORE *
+002497*                    SETTLEMENTPROCESSOR IS CALLED.              *
+002498*    2026-08-09  DO  RUN-BATCH NOW CHECKS RETURN-CODE AFTER      *
+002499*                    EACH CALL IN THE SETTLEMENT/RISK/COMPLIANCE *
+002500*                    CHAIN AND HALTS THE REMAINING CALLS FOR     *
+002501*                    THAT TRANSACTION ON FAILURE, WITH THE       *
+002502*                    FAILURE COUNTED IN THE CONTROL TOTALS.      *
+002504*    2026-08-09  DO  THE DAY'S FEED IS NOW SORTED INTO ACCOUNT-  *
+002505*                    ID ORDER BEFORE THE READ LOOP STARTS SO     *
+002506*                    ALL ACTIVITY FOR AN ACCOUNT IS PROCESSED    *
+002507*                    TOGETHER.  TRANFILE IS THE RAW UNSORTED     *
+002508*                    FEED; TRANSACTION-FILE NOW READS THE        *
+002509*                    SORTED WORK FILE PRODUCED FROM IT.  THE     *
+002510*                   SORT KEY ALSO INCLUDES TRANSACTION-ID SO    *
+002511*                   THE ORDER IS FULLY DETERMINISTIC RATHER     *
+002512*                   THAN RELYING ON SORT STABILITY.             *
+002513*    2026-08-09  DO  RUN-BATCH NOW LOOKS UP THE REAL ACCOUNT ON *
+002514*                    ACCTFILE (REPLACING THE HARDCODED BALANCE),*
+002515*                    VALIDATES ACCOUNT STATUS, REJECTS DEBITS   *
+002516*                    THAT WOULD OVERDRAW THE ACCOUNT, POSTS THE *
+002517*                    SETTLED IMPACT BACK TO ACCTFILE, EXTRACTS  *
+002518*                    HIGH-RISK/NON-COMPLIANT ACTIVITY TO        *
+002519*                    SAREXTRT, AND QUEUES MID-RISK ITEMS TO     *
+002520*                    REVQUEUE - BRINGING THIS DRIVER TO PARITY  *
+002521*                    WITH MAINBATCHDRIVER.  TRANSACTION-RECORD  *
+002522*                    AND ACCOUNT-RECORD ARE NOW PASSED TO THE   *
+002523*                    CALL CHAIN ON THE CALL STATEMENT.          *
+002524*    2026-08-09  DO  A FAILED CALL IN THE CHAIN IS NOW ALSO     *
+002525*                    LOGGED TO A NEW ERRLOG FILE, NOT JUST      *
+002526*                    DISPLAYED, SO OPS HAS A PERSISTED RECORD   *
+002527*                    OF WHICH TRANSACTIONS NEED ATTENTION.      *
+002529*    2026-08-09  DO  TRANSACTION-RISK-SCORE, -REVIEW-REQUIRED,  *
+002530*                    AND -COMPLIANT ARE NOW RESET TO NOT-SCORED *
+002531*                    VALUES AT THE TOP OF EACH TRANSACTION SO A *
+002532*                    CALL CHAIN HALTED PARTWAY BY 2020-CHECK-   *
+002533*                    CALL-STATUS DOES NOT TOTAL, EXTRACT, OR    *
+002534*                    QUEUE USING A PRIOR TRANSACTION'S RESULTS. *
+002535*    2026-08-09  DO  THE SORT'S FILE STATUS IS NOW CHECKED SO A *
+002536*                    MISSING OR UNREADABLE TRANFILE ABORTS THE  *
+002537*                    RUN INSTEAD OF FALLING THROUGH TO AN EMPTY *
+002538*                    READ LOOP.                                 *
+002539*    2026-08-09  DO  WS-HIGH-RISK-THRESHOLD IS NOW OVERLAID     *
+002540*                    FROM RISKPARM'S RISK-REVIEW-BAND-HIGH KEY, *
+002541*                    THE SAME KEY RISKSCORINGENGINE TUNES FOR   *
+002542*                    THE TOP OF ITS MANUAL REVIEW BAND, SO SAR/ *
+002543*                    CONTROL-TOTAL "HIGH RISK" STAYS IN STEP    *
+002544*                    WITH THE ACTUAL SCORING BANDS.             *
+002545*    2026-08-09  DO  RUN-BATCH NOW WRITES EACH TRANSACTION'S    *
+002546*                    OUTCOME TO TRANRESULT, MATCHING            *
+002547*                    MAINBATCHDRIVER, SO THE EXCEPTION REPORT   *
+002548*                    HAS INPUT REGARDLESS OF WHICH DRIVER RAN    *
+002549*                    THE DAY'S BATCH.                            *
+002551*    2026-08-09  DO  CHKPOINT IS NOW CLEARED IN 9000-TERMINATE   *
+002552*                    ON A CLEAN FINISH SO THE NEXT RUN'S RESTART *
+002553*                    LOGIC DOES NOT SKIP EVERY RECORD AGAINST A  *
+002554*                    STALE CHECKPOINT LEFT BY THE PRIOR RUN.     *
+002555*    2026-08-09  DO  2022-POST-BALANCE-IMPACT NO LONGER RE-      *
+002556*                    APPLIES THE DEBIT/CREDIT - SETTLEMENT-      *
+002557*                    PROCESSOR ALREADY POSTED IT TO THE SHARED   *
+002558*                    ACCOUNT-RECORD, SO THIS PARAGRAPH ONLY      *
+002559*                    REWRITES ACCTFILE.  DOING BOTH DOUBLE-      *
+002560*                    POSTED EVERY SETTLEMENT.                    *
+002561*    2026-08-09  DO  2016-LOOKUP-ACCOUNT NOW MOVES AF-ACCOUNT-ID *
+002562*                    TO ACCOUNT-ID ON A FOUND ACCOUNT SO THE     *
+002563*                    RECORD PASSED TO RISKSCORINGENGINE AND      *
+002564*                    COMPLIANCEFLAGS CARRIES THE REAL ACCOUNT    *
+002565*                    ID INSTEAD OF ZERO.                         *
+002566*    2026-08-09  DO  2018-CONVERT-TO-BASE-CURRENCY RESTATES THE  *
+002567*                    TRANSACTION AMOUNT IN USD (VIA THE NEW      *
+002568*                    SHARED CURRENCYRATE TABLE) BEFORE 2019-     *
+002569*                    VALIDATE-BALANCE-IMPACT COMPARES IT TO      *
+002570*                    ACCOUNT-BALANCE, SO A FOREIGN-CURRENCY      *
+002571*                    DEBIT IS CHECKED FOR OVERDRAFT CORRECTLY.   *
+002572*    2026-08-09  DO  TRANRESULT AND SAREXTRT NOW CARRY THE       *
+002573*                    TRANSACTION'S CURRENCY-CODE ALONGSIDE ITS   *
+002574*                    AMOUNT.                                     *
+002575*                                                                *
+002600*****************************************************************
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+002950     SELECT RAW-TRANSACTION-FILE ASSIGN TO "TRANFILE"
+002960         ORGANIZATION IS LINE SEQUENTIAL
+002970         FILE STATUS IS WS-RAW-FILE-STATUS.
+002980*
+002990     SELECT SORT-WORK-FILE ASSIGN TO "SORTWK1".
+002995*
+003000     SELECT TRANSACTION-FILE ASSIGN TO "TRANSRT"
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS IS WS-TRAN-FILE-STATUS.
+003300*
+003400     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+003500         ORGANIZATION IS LINE SEQUENTIAL
+003600         FILE STATUS IS WS-CHKPT-FILE-STATUS.
+003610*
+003620     SELECT CONTROL-TOTALS-FILE ASSIGN TO "CTLTOTAL"
+003630         ORGANIZATION IS LINE SEQUENTIAL
+003640         FILE STATUS IS WS-CTLTOT-FILE-STATUS.
+003650*
+003660     SELECT ACCOUNT-FILE ASSIGN TO "ACCTFILE"
+003670         ORGANIZATION IS INDEXED
+003680         ACCESS MODE IS RANDOM
+003690         RECORD KEY IS AF-ACCOUNT-ID
+003691         FILE STATUS IS WS-ACCT-FILE-STATUS.
+003692*
+003693     SELECT SAR-EXTRACT-FILE ASSIGN TO "SAREXTRT"
+003694         ORGANIZATION IS LINE SEQUENTIAL
+003695         FILE STATUS IS WS-SAR-FILE-STATUS.
+003696*
+003697     SELECT REVIEW-QUEUE-FILE ASSIGN TO "REVQUEUE"
+003698         ORGANIZATION IS LINE SEQUENTIAL
+003699         FILE STATUS IS WS-REVQ-FILE-STATUS.
+003700*
+003701     SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+003702        ORGANIZATION IS LINE SEQUENTIAL
+003703        FILE STATUS IS WS-ERRLOG-FILE-STATUS.
+003704*
+003705     SELECT TRANSACTION-RESULT-FILE ASSIGN TO "TRANRESULT"
+003706         ORGANIZATION IS LINE SEQUENTIAL
+003707         FILE STATUS IS WS-RESULT-FILE-STATUS.
+003708*
+003709     SELECT RISK-PARM-FILE ASSIGN TO "RISKPARM"
+003710         ORGANIZATION IS LINE SEQUENTIAL
+003711         FILE STATUS IS WS-PARM-FILE-STATUS.
+003712*
+003800 DATA DIVISION.
+003900 FILE SECTION.
+003950 FD  RAW-TRANSACTION-FILE.
+003960 01  RAW-TRANSACTION-RECORD.
+003970     05  RF-TRANSACTION-ID           PIC X(10).
+003980     05  RF-TRANSACTION-TYPE         PIC X(10).
+003990     05  RF-TRANSACTION-AMOUNT       PIC 9(9)V99.
+003995     05  RF-CURRENCY-CODE            PIC X(03).
+003998     05  RF-ACCOUNT-ID               PIC X(10).
+003999*
+004000 SD  SORT-WORK-FILE.
+004005 01  SORT-TRANSACTION-RECORD.
+004010     05  SR-TRANSACTION-ID           PIC X(10).
+004015     05  SR-TRANSACTION-TYPE         PIC X(10).
+004020     05  SR-TRANSACTION-AMOUNT       PIC 9(9)V99.
+004025     05  SR-CURRENCY-CODE            PIC X(03).
+004030     05  SR-ACCOUNT-ID               PIC X(10).
+004035*
+004040 FD  TRANSACTION-FILE.
+004100 01  TRANSACTION-FILE-RECORD.
+004200     05  TF-TRANSACTION-ID           PIC X(10).
+004300     05  TF-TRANSACTION-TYPE         PIC X(10).
+004400     05  TF-TRANSACTION-AMOUNT       PIC 9(9)V99.
+004500     05  TF-CURRENCY-CODE            PIC X(03).
+004600     05  TF-ACCOUNT-ID               PIC X(10).
+004700*
+004800 FD  CHECKPOINT-FILE.
+004900 01  CHECKPOINT-RECORD.
+005000     05  CHECKPOINT-TRANSACTION-ID   PIC X(10).
+005010*
+005020 FD  CONTROL-TOTALS-FILE.
+005030 01  CONTROL-TOTALS-RECORD.
+005040     05  CTR-TRANSACTION-COUNT       PIC 9(07).
+005050     05  CTR-TOTAL-AMOUNT            PIC 9(11)V99.
+005060     05  CTR-HIGH-RISK-COUNT         PIC 9(07).
+005070     05  CTR-NONCOMPLIANT-COUNT      PIC 9(07).
+005075     05  CTR-CALL-FAILURE-COUNT      PIC 9(07).
+005100*
+005101 FD  ACCOUNT-FILE.
+005102 01  ACCOUNT-FILE-RECORD.
+005103     05  AF-ACCOUNT-ID               PIC X(10).
+005104     05  AF-ACCOUNT-BALANCE          PIC S9(9)V99.
+005105     05  AF-ACCOUNT-STATUS           PIC X(01).
+005106     05  AF-ACCOUNT-AVG-TXN-AMT      PIC 9(9)V99.
+005107*
+005108 FD  SAR-EXTRACT-FILE.
+005109 COPY SarExtract.
+005110*
+005111 FD  REVIEW-QUEUE-FILE.
+005112 COPY ReviewQueue.
+005113*
+005114 FD  ERROR-LOG-FILE.
+005115 01  ERROR-LOG-RECORD.
+005116     05  EL-TRANSACTION-ID           PIC X(10).
+005117     05  EL-PROGRAM-NAME             PIC X(20).
+005118     05  EL-RETURN-CODE              PIC 9(05).
+005119     05  EL-TIMESTAMP                PIC 9(14).
+005120*
+005121 FD  TRANSACTION-RESULT-FILE.
+005122 COPY TransactionResult.
+005123*
+005124 FD  RISK-PARM-FILE.
+005125 01  RISK-PARM-RECORD                PIC X(80).
+005126*
+005200 WORKING-STORAGE SECTION.
+005300*
+005400 COPY TransactionRecord.
+005500 COPY AccountRecord.
+005510 COPY TxnTypeTable.
+005520 COPY CurrencyRate.
+005600*
+005700 01  WS-TRAN-FILE-STATUS             PIC X(02).
+005800     88  TRAN-FILE-OK                    VALUE "00".
+005900     88  TRAN-FILE-AT-END                VALUE "10".
+005950*
+005960 01  WS-RAW-FILE-STATUS              PIC X(02).
+005970     88  RAW-FILE-OK                     VALUE "00".
+006000*
+006100 01  WS-CHKPT-FILE-STATUS            PIC X(02).
+006200     88  CHKPT-FILE-OK                   VALUE "00".
+006300     88  CHKPT-FILE-NOT-FOUND            VALUE "35".
+006310*
+006320 01  WS-CTLTOT-FILE-STATUS           PIC X(02).
+006330     88  CTLTOT-FILE-OK                  VALUE "00".
+006400*
+006401 01  WS-ACCT-FILE-STATUS             PIC X(02).
+006402     88  ACCT-FILE-OK                    VALUE "00".
+006403     88  ACCT-RECORD-NOT-FOUND           VALUE "23".
+006404*
+006405 01  WS-SAR-FILE-STATUS              PIC X(02).
+006406     88  SAR-FILE-OK                     VALUE "00".
+006407*
+006408 01  WS-REVQ-FILE-STATUS             PIC X(02).
+006409     88  REVQ-FILE-OK                    VALUE "00".
+006410*
+006411 01  WS-ERRLOG-FILE-STATUS           PIC X(02).
+006412     88  ERRLOG-FILE-OK                  VALUE "00".
+006413*
+006414 01  WS-CURRENT-DATE                 PIC 9(08).
+006415 01  WS-CURRENT-TIME                 PIC 9(08).
+006416*
+006417 01  WS-CURRENT-CALL-PROGRAM         PIC X(20).
+006418*
+006419 01  WS-RESULT-FILE-STATUS           PIC X(02).
+006420     88  RESULT-FILE-OK                  VALUE "00".
+006421*
+006422 01  WS-PARM-FILE-STATUS             PIC X(02).
+006423     88  PARM-FILE-OK                    VALUE "00".
+006424     88  PARM-FILE-AT-END                VALUE "10".
+006425*
+006426 01  WS-PARM-EOF-SW                  PIC X(01).
+006427     88  PARM-EOF                        VALUE "Y".
+006428     88  PARM-NOT-EOF                    VALUE "N".
+006429*
+006430 01  WS-PARM-KEY                     PIC X(24).
+006431 01  WS-PARM-VALUE                   PIC 9(9)V99.
+006432*
+006500 01  WS-EOF-SW                       PIC X(01).
+006600     88  AT-END-OF-TRANSACTIONS          VALUE "Y".
+006700     88  NOT-AT-END-OF-TRANSACTIONS      VALUE "N".
+006800*
+006900 01  WS-RESTART-ID                   PIC X(10).
+006910*
+006920 01  WS-HIGH-RISK-THRESHOLD          PIC 9(03) VALUE 700.
+006930*
+006940 01  WS-CONTROL-TOTALS.
+006950     05  CT-TRANSACTION-COUNT        PIC 9(07) COMP.
+006960     05  CT-TOTAL-AMOUNT             PIC 9(11)V99.
+006970     05  CT-HIGH-RISK-COUNT          PIC 9(07) COMP.
+006980     05  CT-NONCOMPLIANT-COUNT       PIC 9(07) COMP.
+006981     05  CT-CALL-FAILURE-COUNT       PIC 9(07) COMP.
+006985*
+006986 01  WS-TYPE-SUBSCRIPT               PIC 9(02) COMP.
+006987 01  WS-TYPE-VALID-SW                PIC X(01).
+006988     88  TYPE-IS-VALID                    VALUE "Y".
+006989     88  TYPE-IS-INVALID                  VALUE "N".
+006990  01  WS-CURRENCY-SUBSCRIPT           PIC 9(02) COMP.
+006991  01  WS-CONVERSION-RATE              PIC 9(03)V9999.
+006992  01  WS-BASE-CURRENCY-AMOUNT         PIC 9(9)V99.
+006993 01  WS-CALL-STATUS-SW               PIC X(01).
+006994     88  CALL-SUCCEEDED                   VALUE "Y".
+006995     88  CALL-FAILED                      VALUE "N".
+006996*
+006997 PROCEDURE DIVISION.
+006998*
+006999 0000-MAINLINE.
+007000     PERFORM 0400-LOAD-RISK-THRESHOLD THRU 0400-EXIT
+007001*
+007002     PERFORM 0500-SORT-TRANSACTIONS THRU 0500-EXIT
+007003*
+007004     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+007005*
+007006     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+007007         UNTIL AT-END-OF-TRANSACTIONS
+007008*
+007009     PERFORM 9000-TERMINATE THRU 9000-EXIT
+007010*
+007011     GOBACK.
+007012*
+007013*---------------------------------------------------------------*
+007014*    0400-LOAD-RISK-THRESHOLD                                    *
+007015*    OVERLAYS WS-HIGH-RISK-THRESHOLD FROM RISKPARM'S             *
+007016*    RISK-REVIEW-BAND-HIGH KEY - THE SAME KEY RISKSCORINGENGINE  *
+007017*    TUNES FOR THE TOP OF ITS MANUAL REVIEW BAND - SO SAR/       *
+007018*    CONTROL-TOTAL "HIGH RISK" TRACKS THE ACTUAL SCORING BANDS.  *
+007019*    A MISSING RISKPARM OR KEY LEAVES THE COMPILED-IN DEFAULT.   *
+007020*---------------------------------------------------------------*
+007021 0400-LOAD-RISK-THRESHOLD.
+007022     SET PARM-NOT-EOF TO TRUE
+007023     OPEN INPUT RISK-PARM-FILE
+007024     IF NOT PARM-FILE-OK
+007025         GO TO 0400-EXIT
+007026     END-IF
+007027*
+007028     PERFORM 0450-READ-THRESHOLD-PARM THRU 0450-EXIT
+007029         UNTIL PARM-EOF
+007030*
+007031     CLOSE RISK-PARM-FILE.
+007032 0400-EXIT.
+007033     EXIT.
+007034*
+007035 0450-READ-THRESHOLD-PARM.
+007036     READ RISK-PARM-FILE
+007037         AT END
+007038             SET PARM-EOF TO TRUE
+007039             GO TO 0450-EXIT
+007040     END-READ
+007041*
+007042     UNSTRING RISK-PARM-RECORD DELIMITED BY "="
+007043         INTO WS-PARM-KEY WS-PARM-VALUE
+007044*
+007045     IF WS-PARM-KEY = "RISK-REVIEW-BAND-HIGH"
+007046         MOVE WS-PARM-VALUE TO WS-HIGH-RISK-THRESHOLD
+007047     END-IF.
+007048 0450-EXIT.
+007049     EXIT.
+007050*
+007051*---------------------------------------------------------------*
+007052*    0500-SORT-TRANSACTIONS                                     *
+007053*    SORTS THE RAW TRANFILE FEED INTO ACCOUNT-ID ORDER SO THAT   *
+007054*    ALL OF AN ACCOUNT'S ACTIVITY IS PROCESSED TOGETHER.  THE    *
+007055*    SORT VERB OPENS AND CLOSES RAW-TRANSACTION-FILE AND         *
+007056*    TRANSACTION-FILE ITSELF - NEITHER SHOULD BE OPEN AROUND     *
+007057*    THIS PERFORM.  ANY OTHER NON-ZERO RAW-FILE STATUS ABORTS    *
+007058*    THE RUN RATHER THAN FALLING THROUGH TO AN EMPTY READ LOOP.  *
+007059*---------------------------------------------------------------*
+007060 0500-SORT-TRANSACTIONS.
+007061     SORT SORT-WORK-FILE
+007062         ON ASCENDING KEY SR-ACCOUNT-ID
+007063            SR-TRANSACTION-ID
+007064         USING RAW-TRANSACTION-FILE
+007065         GIVING TRANSACTION-FILE
+007066*
+007067     IF NOT RAW-FILE-OK
+007068         DISPLAY "BATCHRUNNER: UNABLE TO SORT TRANFILE - "
+007069             "STATUS " WS-RAW-FILE-STATUS
+007070         MOVE 16 TO RETURN-CODE
+007071         PERFORM 9000-TERMINATE THRU 9000-EXIT
+007072         GOBACK
+007073     END-IF.
+007074 0500-EXIT.
+007075     EXIT.
+007076*
+007077*---------------------------------------------------------------*
+007078*    1000-INITIALIZE                                            *
+007079*---------------------------------------------------------------*
+007080 1000-INITIALIZE.
+007081     SET NOT-AT-END-OF-TRANSACTIONS TO TRUE
+007082     MOVE SPACES TO WS-RESTART-ID
+007083     INITIALIZE WS-CONTROL-TOTALS
+007084*
+007085     PERFORM 1050-LOAD-CHECKPOINT THRU 1050-EXIT
+007086*
+007087     OPEN INPUT TRANSACTION-FILE
+007088     IF NOT TRAN-FILE-OK
+007089         DISPLAY "BATCHRUNNER: UNABLE TO OPEN TRANFILE"
+007090         SET AT-END-OF-TRANSACTIONS TO TRUE
+007091     ELSE
+007092         OPEN I-O ACCOUNT-FILE
+007093         OPEN OUTPUT SAR-EXTRACT-FILE
+007094         OPEN EXTEND REVIEW-QUEUE-FILE
+007095         OPEN OUTPUT ERROR-LOG-FILE
+007096         OPEN OUTPUT TRANSACTION-RESULT-FILE
+007097         PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT
+007098         IF WS-RESTART-ID NOT = SPACES
+007099             PERFORM 1200-SKIP-TO-RESTART-POINT THRU 1200-EXIT
+007100         END-IF
+007101     END-IF.
+007102 1000-EXIT.
+007103     EXIT.
+007104*
+007105*---------------------------------------------------------------*
+007106*    1050-LOAD-CHECKPOINT                                       *
+007107*    A MISSING CHECKPOINT FILE MEANS THIS IS A FRESH RUN - NOT  *
+007108*    AN ERROR.  WHEN ONE EXISTS, ITS TRANSACTION-ID MARKS THE   *
+007109*    LAST RECORD SUCCESSFULLY PROCESSED BEFORE THE PRIOR RUN    *
+007110*    STOPPED.                                                   *
+007111*---------------------------------------------------------------*
+007112 1050-LOAD-CHECKPOINT.
+007113     OPEN INPUT CHECKPOINT-FILE
+007114     IF CHKPT-FILE-OK
+007115         READ CHECKPOINT-FILE
+007116             AT END
+007117                 CONTINUE
+007118             NOT AT END
+007119                 MOVE CHECKPOINT-TRANSACTION-ID TO WS-RESTART-ID
+007120         END-READ
+007121         CLOSE CHECKPOINT-FILE
+007122     END-IF.
+007123 1050-EXIT.
+007124     EXIT.
+007125*
+007126 1100-READ-TRANSACTION.
+007127     READ TRANSACTION-FILE
+007128         AT END
+007129             SET AT-END-OF-TRANSACTIONS TO TRUE
+007130     END-READ.
+007131 1100-EXIT.
+007132     EXIT.
+007133*
+007134*---------------------------------------------------------------*
+007135*    1200-SKIP-TO-RESTART-POINT                                 *
+007136*    READS FORWARD PAST THE CHECKPOINTED TRANSACTION-ID AND     *
+007137*    LANDS ON THE NEXT UNPROCESSED RECORD.                      *
+007138*---------------------------------------------------------------*
+007139 1200-SKIP-TO-RESTART-POINT.
+007140     PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT
+007141         UNTIL AT-END-OF-TRANSACTIONS
+007142            OR TF-TRANSACTION-ID = WS-RESTART-ID
+007143*
+007144     IF NOT AT-END-OF-TRANSACTIONS
+007145         PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT
+007146     END-IF.
+007147 1200-EXIT.
+007148     EXIT.
+007149*
+007150*---------------------------------------------------------------*
+007151*    2000-PROCESS-TRANSACTION                                   *
+007152*---------------------------------------------------------------*
+007153 2000-PROCESS-TRANSACTION.
+007154     MOVE TF-TRANSACTION-ID         TO TRANSACTION-ID
+007155     MOVE TF-TRANSACTION-TYPE       TO TRANSACTION-TYPE
+007156     MOVE TF-TRANSACTION-AMOUNT     TO TRANSACTION-AMOUNT
+007157     MOVE TF-CURRENCY-CODE          TO CURRENCY-CODE
+007158     MOVE TF-ACCOUNT-ID             TO TRANSACTION-ACCOUNT-ID
+007159*
+007160     SET TRANS-NOT-REJECTED TO TRUE
+007161     MOVE SPACES TO TRANSACTION-REJECT-REASON
+007162*
+007163     MOVE ZERO TO TRANSACTION-RISK-SCORE
+007164     SET TRANS-REVIEW-NOT-REQUIRED TO TRUE
+007165     SET TRANS-IS-COMPLIANT TO TRUE
+007166*
+007167     PERFORM 2010-VALIDATE-TRANSACTION-TYPE THRU 2010-EXIT
+007168*
+007169     PERFORM 2016-LOOKUP-ACCOUNT THRU 2016-EXIT
+007170*
+007171     IF TRANS-NOT-REJECTED
+007172         PERFORM 2017-VALIDATE-ACCOUNT-STATUS THRU 2017-EXIT
+007173     END-IF
+007174*
+007175     IF TRANS-NOT-REJECTED
+007176         PERFORM 2018-CONVERT-TO-BASE-CURRENCY THRU 2018-EXIT
+007177     END-IF
+007178*
+007179     IF TRANS-NOT-REJECTED
+007180         PERFORM 2019-VALIDATE-BALANCE-IMPACT THRU 2019-EXIT
+007181     END-IF
+007182*
+007183     SET CALL-SUCCEEDED TO TRUE
+007184     IF TRANS-NOT-REJECTED
+007185         MOVE "SETTLEMENTPROCESSOR" TO WS-CURRENT-CALL-PROGRAM
+007186         CALL 'SettlementProcessor'
+007187             USING TRANSACTION-RECORD, ACCOUNT-RECORD
+007188         PERFORM 2020-CHECK-CALL-STATUS THRU 2020-EXIT
+007189         IF CALL-SUCCEEDED
+007190             PERFORM 2022-POST-BALANCE-IMPACT THRU 2022-EXIT
+007191         END-IF
+007192     END-IF
+007193     IF CALL-SUCCEEDED
+007194         MOVE "RISKSCORINGENGINE" TO WS-CURRENT-CALL-PROGRAM
+007195         CALL 'RiskScoringEngine'
+007196             USING TRANSACTION-RECORD, ACCOUNT-RECORD
+007197         PERFORM 2020-CHECK-CALL-STATUS THRU 2020-EXIT
+007198     END-IF
+007199     IF CALL-SUCCEEDED
+007200         MOVE "COMPLIANCEFLAGS" TO WS-CURRENT-CALL-PROGRAM
+007201         CALL 'ComplianceFlags'
+007202             USING TRANSACTION-RECORD, ACCOUNT-RECORD
+007203         PERFORM 2020-CHECK-CALL-STATUS THRU 2020-EXIT
+007204     END-IF
+007205*
+007206     PERFORM 2400-WRITE-RESULT THRU 2400-EXIT
+007207*
+007208     PERFORM 2500-ACCUMULATE-TOTALS THRU 2500-EXIT
+007209*
+007210     PERFORM 2600-WRITE-SAR-EXTRACT THRU 2600-EXIT
+007211*
+007212     PERFORM 2700-WRITE-REVIEW-QUEUE THRU 2700-EXIT
+007213     PERFORM 3000-WRITE-CHECKPOINT THRU 3000-EXIT
+007214*
+007215     PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT.
+007216 2000-EXIT.
+007217     EXIT.
+007218*
+007219*---------------------------------------------------------------*
+007220*    2010-VALIDATE-TRANSACTION-TYPE                              *
+007221*    REJECTS THE TRANSACTION IF TRANSACTION-TYPE IS NOT ONE OF   *
+007222*    THE CODES THE SETTLEMENT/RISK/COMPLIANCE CHAIN UNDERSTANDS, *
+007223*    INSTEAD OF LETTING AN UNKNOWN TYPE FLOW THROUGH SILENTLY.   *
+007224*---------------------------------------------------------------*
+007225 2010-VALIDATE-TRANSACTION-TYPE.
+007226     SET TYPE-IS-INVALID TO TRUE
+007227     PERFORM 2015-TEST-TYPE-ENTRY THRU 2015-EXIT
+007228         VARYING WS-TYPE-SUBSCRIPT FROM 1 BY 1
+007229         UNTIL WS-TYPE-SUBSCRIPT > 5
+007230             OR TYPE-IS-VALID
+007231*
+007232     IF TYPE-IS-INVALID
+007233         SET TRANS-IS-REJECTED TO TRUE
+007234         MOVE "UNRECOGNIZED TRANSACTION TYPE"
+007235             TO TRANSACTION-REJECT-REASON
+007236     END-IF.
+007237 2010-EXIT.
+007238     EXIT.
+007239*
+007240 2015-TEST-TYPE-ENTRY.
+007241     IF TRANSACTION-TYPE = TXN-TYPE-ENTRY (WS-TYPE-SUBSCRIPT)
+007242         SET TYPE-IS-VALID TO TRUE
+007243     END-IF.
+007244 2015-EXIT.
+007245     EXIT.
+007246*
+007247*--------------------------------------------------------------*
+007248*    2016-LOOKUP-ACCOUNT                                       *
+007249*    READS ACCTFILE BY ACCOUNT-ID FOR THE TRANSACTION'S         *
+007250*    ACCOUNT.  AN ACCOUNT THAT CANNOT BE FOUND IS TREATED AS    *
+007251*    CLOSED SO IT FAILS THE STATUS CHECK BELOW RATHER THAN      *
+007252*    SETTLING AGAINST AN UNINITIALIZED BALANCE.                 *
+007253*--------------------------------------------------------------*
+007254 2016-LOOKUP-ACCOUNT.
+007255     MOVE TRANSACTION-ACCOUNT-ID TO AF-ACCOUNT-ID
+007256     READ ACCOUNT-FILE
+007257         INVALID KEY
+007258             SET ACCOUNT-STATUS-CLOSED TO TRUE
+007259             MOVE ZERO TO ACCOUNT-BALANCE
+007260             MOVE ZERO TO ACCOUNT-AVG-TXN-AMT
+007261         NOT INVALID KEY
+007262             MOVE AF-ACCOUNT-ID          TO ACCOUNT-ID
+007263             MOVE AF-ACCOUNT-BALANCE     TO ACCOUNT-BALANCE
+007264             MOVE AF-ACCOUNT-STATUS      TO ACCOUNT-STATUS
+007265             MOVE AF-ACCOUNT-AVG-TXN-AMT TO ACCOUNT-AVG-TXN-AMT
+007266     END-READ.
+007267 2016-EXIT.
+007268     EXIT.
+007269*
+007270*--------------------------------------------------------------*
+007271*    2017-VALIDATE-ACCOUNT-STATUS                               *
+007272*    REJECTS THE TRANSACTION WITHOUT POSTING IT IF THE ACCOUNT   *
+007273*    IS CLOSED OR FROZEN.                                        *
+007274*---------------------------------------------------------------*
+007275 2017-VALIDATE-ACCOUNT-STATUS.
+007276     IF ACCOUNT-STATUS-CLOSED OR ACCOUNT-STATUS-FROZEN
+007277         SET TRANS-IS-REJECTED TO TRUE
+007278         MOVE "ACCOUNT CLOSED OR FROZEN"
+007279             TO TRANSACTION-REJECT-REASON
+007280     END-IF.
+007281 2017-EXIT.
+007282     EXIT.
+007283*
+007284*--------------------------------------------------------------*
+007285*    2018-CONVERT-TO-BASE-CURRENCY                              *
+007286*    RESTATES TRANSACTION-AMOUNT IN BASE CURRENCY (USD) BEFORE  *
+007287*    THE OVERDRAFT CHECK RUNS, SO A FOREIGN-CURRENCY DEBIT IS   *
+007288*    TESTED AGAINST ACCOUNT-BALANCE (WHICH IS ALWAYS CARRIED IN *
+007289*    USD) USING THE SAME RATES RISKSCORINGENGINE SCORES         *
+007290*    AGAINST, RATHER THAN THE TRANSACTION'S FACE VALUE.  THE    *
+007291*    FACE-VALUE TRANSACTION-AMOUNT ITSELF IS LEFT UNCHANGED SO  *
+007292*    SETTLEMENT AND THE OUTPUT FILES STILL CARRY THE ORIGINAL   *
+007293*    AMOUNT AND CURRENCY-CODE.                                  *
+007294*--------------------------------------------------------------*
+007295 2018-CONVERT-TO-BASE-CURRENCY.
+007296     MOVE 1.0000 TO WS-CONVERSION-RATE
+007297*
+007298     PERFORM 2018-LOOKUP-CURRENCY-RATE THRU 2018-LOOKUP-EXIT
+007299         VARYING WS-CURRENCY-SUBSCRIPT FROM 1 BY 1
+007300         UNTIL WS-CURRENCY-SUBSCRIPT > 5
+007301*
+007302     MULTIPLY TRANSACTION-AMOUNT BY WS-CONVERSION-RATE
+007303         GIVING WS-BASE-CURRENCY-AMOUNT.
+007304 2018-EXIT.
+007305     EXIT.
+007306*
+007307 2018-LOOKUP-CURRENCY-RATE.
+007308     IF CURRENCY-CODE = CR-CURRENCY-CODE (WS-CURRENCY-SUBSCRIPT)
+007309         MOVE CR-CONVERSION-RATE (WS-CURRENCY-SUBSCRIPT)
+007310             TO WS-CONVERSION-RATE
+007311     END-IF.
+007312 2018-LOOKUP-EXIT.
+007313     EXIT.
+007314*
+007315*--------------------------------------------------------------*
+007316*    2019-VALIDATE-BALANCE-IMPACT                                *
+007317*    REJECTS A DEBIT-TYPE TRANSACTION THAT WOULD DRIVE THE       *
+007318*    ACCOUNT BALANCE NEGATIVE.  THE COMPARISON USES THE BASE-    *
+007319*    CURRENCY RESTATEMENT OF TRANSACTION-AMOUNT COMPUTED BY      *
+007320*    2018-CONVERT-TO-BASE-CURRENCY ABOVE, SINCE ACCOUNT-BALANCE  *
+007321*    IS ALWAYS CARRIED IN USD.                                   *
+007322*--------------------------------------------------------------*
+007323 2019-VALIDATE-BALANCE-IMPACT.
+007324     IF TRANSACTION-TYPE = "DEBIT"
+007325         IF WS-BASE-CURRENCY-AMOUNT > ACCOUNT-BALANCE
+007326             SET TRANS-IS-REJECTED TO TRUE
+007327             MOVE "INSUFFICIENT FUNDS FOR DEBIT"
+007328                 TO TRANSACTION-REJECT-REASON
+007329         END-IF
+007330     END-IF.
+007331 2019-EXIT.
+007332     EXIT.
+007333*
+007334*---------------------------------------------------------------*
+007335*    2020-CHECK-CALL-STATUS                                      *
+007336*    A NON-ZERO RETURN-CODE FROM THE PROGRAM JUST CALLED HALTS   *
+007337*    THE REST OF THE SETTLEMENT/RISK/COMPLIANCE CHAIN FOR THIS   *
+007338*    TRANSACTION INSTEAD OF CARRYING ON AS IF IT HAD SUCCEEDED.  *
+007339*    THE FAILURE IS ALSO LOGGED TO ERRLOG FOR OPS FOLLOW-UP.    *
+007340*---------------------------------------------------------------*
+007341 2020-CHECK-CALL-STATUS.
+007342     IF RETURN-CODE NOT = ZERO
+007343         SET CALL-FAILED TO TRUE
+007344         DISPLAY "BATCHRUNNER: CALL CHAIN HALTED FOR TRANSACTION "
+007345             TRANSACTION-ID " - RETURN-CODE " RETURN-CODE
+007346*
+007347        ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+007348        ACCEPT WS-CURRENT-TIME FROM TIME
+007349        MOVE TRANSACTION-ID       TO EL-TRANSACTION-ID
+007350        MOVE WS-CURRENT-CALL-PROGRAM TO EL-PROGRAM-NAME
+007351        MOVE RETURN-CODE          TO EL-RETURN-CODE
+007352        MOVE WS-CURRENT-DATE      TO EL-TIMESTAMP (1:8)
+007353        MOVE WS-CURRENT-TIME      TO EL-TIMESTAMP (9:6)
+007354        WRITE ERROR-LOG-RECORD
+007355     END-IF.
+007356 2020-EXIT.
+007357     EXIT.
+007358*
+007359*--------------------------------------------------------------*
+007360*    2022-POST-BALANCE-IMPACT                                   *
+007361*    SETTLEMENTPROCESSOR ALREADY APPLIED THIS TRANSACTION'S     *
+007362*    EFFECT TO ACCOUNT-BALANCE IN THE SHARED ACCOUNT-RECORD.    *
+007363*    THIS PARAGRAPH ONLY PERSISTS THAT SETTLED BALANCE BACK TO  *
+007364*    ACCTFILE SO THE NEXT TRANSACTION AGAINST THE SAME ACCOUNT  *
+007365*    IN THIS SAME RUN SEES IT INSTEAD OF THE STALE ON-DISK      *
+007366*    FIGURE.  RE-APPLYING THE DEBIT/CREDIT HERE WOULD DOUBLE-   *
+007367*    POST IT.                                                  *
+007368*--------------------------------------------------------------*
+007369 2022-POST-BALANCE-IMPACT.
+007370     MOVE TRANSACTION-ACCOUNT-ID TO AF-ACCOUNT-ID
+007371     MOVE ACCOUNT-BALANCE        TO AF-ACCOUNT-BALANCE
+007372     MOVE ACCOUNT-STATUS         TO AF-ACCOUNT-STATUS
+007373     MOVE ACCOUNT-AVG-TXN-AMT    TO AF-ACCOUNT-AVG-TXN-AMT
+007374     REWRITE ACCOUNT-FILE-RECORD.
+007375 2022-EXIT.
+007376     EXIT.
+007377*
+007378*---------------------------------------------------------------*
+007379*    2400-WRITE-RESULT                                          *
+007380*    PERSISTS THE OUTCOME OF THE CALL CHAIN FOR THIS TRANSACTION *
+007381*    TO TRANRESULT FOR THE EXCEPTION REPORT AND OTHER DOWNSTREAM*
+007382*    STEPS TO PICK UP, MATCHING MAINBATCHDRIVER.                *
+007383*---------------------------------------------------------------*
+007384 2400-WRITE-RESULT.
+007385     MOVE TRANSACTION-ID            TO TR-TRANSACTION-ID
+007386     MOVE TRANSACTION-TYPE          TO TR-TRANSACTION-TYPE
+007387     MOVE TRANSACTION-AMOUNT        TO TR-TRANSACTION-AMOUNT
+007388     MOVE CURRENCY-CODE             TO TR-CURRENCY-CODE
+007389     MOVE TRANSACTION-ACCOUNT-ID    TO TR-ACCOUNT-ID
+007390     MOVE TRANSACTION-RISK-SCORE    TO TR-RISK-SCORE
+007391     MOVE TRANSACTION-REVIEW-REQUIRED TO TR-REVIEW-REQUIRED
+007392     MOVE TRANSACTION-COMPLIANT     TO TR-COMPLIANT
+007393     MOVE TRANSACTION-REJECTED      TO TR-REJECTED
+007394     MOVE TRANSACTION-REJECT-REASON TO TR-REJECT-REASON
+007395     WRITE TRANSACTION-RESULT-RECORD.
+007396 2400-EXIT.
+007397     EXIT.
+007398*
+007399*---------------------------------------------------------------*
+007400*    2500-ACCUMULATE-TOTALS                                     *
+007401*---------------------------------------------------------------*
+007402 2500-ACCUMULATE-TOTALS.
+007403     ADD 1 TO CT-TRANSACTION-COUNT
+007404     ADD TRANSACTION-AMOUNT TO CT-TOTAL-AMOUNT
+007405*
+007406     IF TRANSACTION-RISK-SCORE > WS-HIGH-RISK-THRESHOLD
+007407         ADD 1 TO CT-HIGH-RISK-COUNT
+007408     END-IF
+007409*
+007410     IF TRANS-IS-NONCOMPLIANT
+007411         ADD 1 TO CT-NONCOMPLIANT-COUNT
+007412     END-IF
+007413*
+007414     IF CALL-FAILED
+007415         ADD 1 TO CT-CALL-FAILURE-COUNT
+007416     END-IF.
+007417 2500-EXIT.
+007418     EXIT.
+007419*
+007420*--------------------------------------------------------------*
+007421*    2600-WRITE-SAR-EXTRACT                                     *
+007422*    EXTRACTS HIGH-RISK OR NON-COMPLIANT TRANSACTIONS TO         *
+007423*    SAREXTRT SO FLAGGED ACTIVITY REACHES AN INVESTIGATOR        *
+007424*    INSTEAD OF LIVING ONLY IN BATCH CONSOLE OUTPUT.             *
+007425*--------------------------------------------------------------*
+007426 2600-WRITE-SAR-EXTRACT.
+007427     IF TRANSACTION-RISK-SCORE > WS-HIGH-RISK-THRESHOLD
+007428             OR TRANS-IS-NONCOMPLIANT
+007429         ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+007430         ACCEPT WS-CURRENT-TIME FROM TIME
+007431*
+007432         MOVE TRANSACTION-ACCOUNT-ID  TO SAR-ACCOUNT-ID
+007433         MOVE TRANSACTION-ID          TO SAR-TRANSACTION-ID
+007434         MOVE TRANSACTION-AMOUNT      TO SAR-TRANSACTION-AMOUNT
+007435         MOVE CURRENCY-CODE           TO SAR-CURRENCY-CODE
+007436         MOVE TRANSACTION-RISK-SCORE  TO SAR-RISK-SCORE
+007437         MOVE TRANSACTION-COMPLIANT   TO SAR-COMPLIANT
+007438         MOVE WS-CURRENT-DATE         TO SAR-TIMESTAMP (1:8)
+007439         MOVE WS-CURRENT-TIME         TO SAR-TIMESTAMP (9:8)
+007440*
+007441         WRITE SAR-EXTRACT-RECORD
+007442     END-IF.
+007443 2600-EXIT.
+007444     EXIT.
+007445*
+007446*--------------------------------------------------------------*
+007447*    2700-WRITE-REVIEW-QUEUE                                    *
+007448*    QUEUES A MID-RISK TRANSACTION TO REVQUEUE FOR AN ANALYST TO *
+007449*    CLEAR THROUGH REVIEWDECISIONMAINT.                         *
+007450*--------------------------------------------------------------*
+007451 2700-WRITE-REVIEW-QUEUE.
+007452     IF TRANS-REVIEW-REQUIRED
+007453         MOVE TRANSACTION-ID           TO RQ-TRANSACTION-ID
+007454         MOVE TRANSACTION-ACCOUNT-ID   TO RQ-ACCOUNT-ID
+007455         MOVE TRANSACTION-TYPE         TO RQ-TRANSACTION-TYPE
+007456         MOVE TRANSACTION-AMOUNT       TO RQ-TRANSACTION-AMOUNT
+007457         MOVE TRANSACTION-RISK-SCORE   TO RQ-RISK-SCORE
+007458         SET RQ-DECISION-PENDING       TO TRUE
+007459         MOVE SPACES                   TO RQ-DECISION-ANALYST-ID
+007460         MOVE ZERO                     TO RQ-DECISION-DATE
+007461*
+007462         WRITE REVIEW-QUEUE-RECORD
+007463     END-IF.
+007464 2700-EXIT.
+007465     EXIT.
+007466*
+007467*---------------------------------------------------------------*
+007468*    3000-WRITE-CHECKPOINT                                      *
+007469*    REWRITES CHKPOINT WITH THE TRANSACTION JUST COMPLETED SO A *
+007470*    RESTART AFTER AN ABEND PICKS UP WITH THE NEXT RECORD.      *
+007471*---------------------------------------------------------------*
+007472 3000-WRITE-CHECKPOINT.
+007473     MOVE TRANSACTION-ID TO CHECKPOINT-TRANSACTION-ID
+007474     OPEN OUTPUT CHECKPOINT-FILE
+007475     WRITE CHECKPOINT-RECORD
+007476     CLOSE CHECKPOINT-FILE.
+007477 3000-EXIT.
+007478     EXIT.
+007479*
+007480*---------------------------------------------------------------*
+007481*    9000-TERMINATE                                             *
+007482*---------------------------------------------------------------*
+007483 9000-TERMINATE.
+007484     IF TRAN-FILE-OK OR TRAN-FILE-AT-END
+007485         CLOSE TRANSACTION-FILE
+007486         CLOSE ACCOUNT-FILE
+007487         CLOSE SAR-EXTRACT-FILE
+007488         CLOSE REVIEW-QUEUE-FILE
+007489         CLOSE ERROR-LOG-FILE
+007490        CLOSE TRANSACTION-RESULT-FILE
+007491*
+007492        OPEN OUTPUT CHECKPOINT-FILE
+007493        CLOSE CHECKPOINT-FILE
+007494     END-IF
+007495*
+007496     PERFORM 9100-WRITE-CONTROL-TOTALS THRU 9100-EXIT.
+007497 9000-EXIT.
+007498     EXIT.
+007499*
+007500*---------------------------------------------------------------*
+007501*    9100-WRITE-CONTROL-TOTALS                                  *
+007502*    WRITES END-OF-RUN CONTROL TOTALS TO CTLTOTAL SO OPS CAN    *
+007503*    RECONCILE THE PROCESSED COUNT/AMOUNT AGAINST THE SOURCE    *
+007504*    FEED BEFORE SIGNING OFF THE DAY.                           *
+007505*---------------------------------------------------------------*
+007506 9100-WRITE-CONTROL-TOTALS.
+007507     OPEN OUTPUT CONTROL-TOTALS-FILE
+007508     IF CTLTOT-FILE-OK
+007509         MOVE CT-TRANSACTION-COUNT  TO CTR-TRANSACTION-COUNT
+007510         MOVE CT-TOTAL-AMOUNT       TO CTR-TOTAL-AMOUNT
+007511         MOVE CT-HIGH-RISK-COUNT    TO CTR-HIGH-RISK-COUNT
+007512         MOVE CT-NONCOMPLIANT-COUNT TO CTR-NONCOMPLIANT-COUNT
+007513         MOVE CT-CALL-FAILURE-COUNT TO CTR-CALL-FAILURE-COUNT
+007514         WRITE CONTROL-TOTALS-RECORD
+007515         CLOSE CONTROL-TOTALS-FILE
+007516     END-IF.
+007517 9100-EXIT.
+007518     EXIT.
