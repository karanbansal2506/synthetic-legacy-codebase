@@ -0,0 +1,222 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ExceptionReport.
+000300 AUTHOR. D. OKAFOR - PAYMENTS SYSTEMS GROUP.
+000400 INSTALLATION. RETAIL PAYMENTS PROCESSING CENTER.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800*****************************************************************
+000900*                                                               *
+001000*    EXCEPTIONREPORT                                           *
+001100*                                                               *
+001200*    RUNS AFTER THE SETTLEMENT/RISK/COMPLIANCE BATCH AND LISTS  *
+001300*    EVERY TRANSACTION ON TRANRESULT WHOSE RISK SCORE IS ABOVE  *
+001400*    THE INVESTIGATION THRESHOLD OR WHICH CAME BACK NON-        *
+001500*    COMPLIANT, SO THE OPS/COMPLIANCE DESK HAS A DAILY WORKLIST *
+001600*    INSTEAD OF HAVING TO RE-RUN JOBS AND WATCH CONSOLE OUTPUT. *
+001700*                                                                *
+001800*    MODIFICATION HISTORY.                                      *
+001900*    ---------------------------------------------------------- *
+002000*    2026-08-09  DO  INITIAL VERSION.                            *
+002010*    2026-08-09  DO  RD-TRANSACTION-AMOUNT WIDENED TO MATCH THE  *
+002020*                    9-DIGIT INTEGER PORTION OF TR-TRANSACTION-  *
+002030*                    AMOUNT SO A TRANSACTION OF $100,000,000 OR  *
+002040*                    MORE NO LONGER LOSES ITS HIGH-ORDER DIGIT.  *
+002050*    2026-08-09  DO  WS-INVESTIGATION-THRESHOLD IS NOW OVERLAID  *
+002060*                    FROM RISKPARM'S RISK-REVIEW-BAND-HIGH KEY,  *
+002070*                    THE SAME KEY RISKSCORINGENGINE TUNES FOR    *
+002080*                    THE TOP OF ITS MANUAL REVIEW BAND, SO THIS  *
+002090*                    REPORT'S "NEEDS INVESTIGATION" CUTOFF STAYS *
+002095*                    IN STEP WITH THE ACTUAL SCORING BANDS.      *
+002100*                                                                *
+002200*****************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT TRANSACTION-RESULT-FILE ASSIGN TO "TRANRESULT"
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-RESULT-FILE-STATUS.
+002900*
+003000     SELECT EXCEPTION-REPORT-FILE ASSIGN TO "EXCEPRPT"
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS IS WS-REPORT-FILE-STATUS.
+003300*
+003310     SELECT RISK-PARM-FILE ASSIGN TO "RISKPARM"
+003320         ORGANIZATION IS LINE SEQUENTIAL
+003330         FILE STATUS IS WS-PARM-FILE-STATUS.
+003340*
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  TRANSACTION-RESULT-FILE.
+003700 COPY TransactionResult.
+003800*
+003900 FD  EXCEPTION-REPORT-FILE.
+004000 01  EXCEPTION-REPORT-LINE           PIC X(80).
+004050*
+004060 FD  RISK-PARM-FILE.
+004070 01  RISK-PARM-RECORD                PIC X(80).
+004100*
+004200 WORKING-STORAGE SECTION.
+004300*
+004400 01  WS-RESULT-FILE-STATUS           PIC X(02).
+004500     88  RESULT-FILE-OK                  VALUE "00".
+004600     88  RESULT-FILE-AT-END              VALUE "10".
+004700*
+004800 01  WS-REPORT-FILE-STATUS           PIC X(02).
+004900     88  REPORT-FILE-OK                  VALUE "00".
+005000*
+005100 01  WS-EOF-SW                       PIC X(01).
+005200     88  AT-END-OF-RESULTS               VALUE "Y".
+005300     88  NOT-AT-END-OF-RESULTS           VALUE "N".
+005400*
+005500 01  WS-INVESTIGATION-THRESHOLD      PIC 9(03) VALUE 700.
+005510*
+005520 01  WS-PARM-FILE-STATUS             PIC X(02).
+005530     88  PARM-FILE-OK                    VALUE "00".
+005540     88  PARM-FILE-AT-END                VALUE "10".
+005550*
+005560 01  WS-PARM-EOF-SW                  PIC X(01).
+005570     88  PARM-EOF                        VALUE "Y".
+005580     88  PARM-NOT-EOF                    VALUE "N".
+005590*
+005592 01  WS-PARM-KEY                     PIC X(24).
+005594 01  WS-PARM-VALUE                   PIC 9(9)V99.
+005600*
+005700 01  WS-EXCEPTION-COUNT              PIC 9(07) COMP VALUE ZERO.
+005800*
+005900 01  WS-REPORT-DETAIL-LINE.
+006000     05  RD-TRANSACTION-ID           PIC X(10).
+006100     05  FILLER                      PIC X(02) VALUE SPACES.
+006200     05  RD-TRANSACTION-TYPE         PIC X(10).
+006300     05  FILLER                      PIC X(02) VALUE SPACES.
+006400     05  RD-TRANSACTION-AMOUNT       PIC Z(8)9.99.
+006500     05  FILLER                      PIC X(02) VALUE SPACES.
+006600     05  RD-RISK-SCORE               PIC ZZ9.
+006700     05  FILLER                      PIC X(02) VALUE SPACES.
+006800     05  RD-COMPLIANT                PIC X(01).
+006900*
+007000 PROCEDURE DIVISION.
+007100*
+007200 0000-MAINLINE.
+007250     PERFORM 0400-LOAD-RISK-THRESHOLD THRU 0400-EXIT
+007270*
+007300     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+007400*
+007500     PERFORM 2000-EVALUATE-RESULT THRU 2000-EXIT
+007600         UNTIL AT-END-OF-RESULTS
+007700*
+007800     PERFORM 9000-TERMINATE THRU 9000-EXIT
+007900*
+008000     GOBACK.
+008100*
+008120*---------------------------------------------------------------*
+008130*    0400-LOAD-RISK-THRESHOLD                                    *
+008140*    OVERLAYS WS-INVESTIGATION-THRESHOLD FROM RISKPARM'S         *
+008150*    RISK-REVIEW-BAND-HIGH KEY.  A MISSING OR UNREADABLE         *
+008160*    RISKPARM LEAVES THE COMPILED-IN DEFAULT IN PLACE.           *
+008170*---------------------------------------------------------------*
+008180 0400-LOAD-RISK-THRESHOLD.
+008190     SET PARM-NOT-EOF TO TRUE
+008200     OPEN INPUT RISK-PARM-FILE
+008210     IF NOT PARM-FILE-OK
+008220         GO TO 0400-EXIT
+008230     END-IF
+008240*
+008250     PERFORM 0450-READ-THRESHOLD-PARM THRU 0450-EXIT
+008260         UNTIL PARM-EOF
+008270*
+008280     CLOSE RISK-PARM-FILE.
+008290 0400-EXIT.
+008300     EXIT.
+008310*
+008320 0450-READ-THRESHOLD-PARM.
+008330     READ RISK-PARM-FILE
+008340         AT END
+008350             SET PARM-EOF TO TRUE
+008360             GO TO 0450-EXIT
+008370     END-READ
+008380*
+008390     UNSTRING RISK-PARM-RECORD DELIMITED BY "="
+008400         INTO WS-PARM-KEY WS-PARM-VALUE
+008410*
+008420     IF WS-PARM-KEY = "RISK-REVIEW-BAND-HIGH"
+008430         MOVE WS-PARM-VALUE TO WS-INVESTIGATION-THRESHOLD
+008440     END-IF.
+008450 0450-EXIT.
+008460     EXIT.
+008470*
+008480*---------------------------------------------------------------*
+008490*    1000-INITIALIZE                                            *
+008500*---------------------------------------------------------------*
+008510 1000-INITIALIZE.
+008520     SET NOT-AT-END-OF-RESULTS TO TRUE
+008530     OPEN INPUT TRANSACTION-RESULT-FILE
+008540     IF NOT RESULT-FILE-OK
+008550         DISPLAY "EXCEPTIONREPORT: UNABLE TO OPEN TRANRESULT"
+008560         SET AT-END-OF-RESULTS TO TRUE
+008570     ELSE
+008580         OPEN OUTPUT EXCEPTION-REPORT-FILE
+008590         PERFORM 1100-WRITE-HEADING THRU 1100-EXIT
+008600         PERFORM 1200-READ-RESULT THRU 1200-EXIT
+008610     END-IF.
+008620 1000-EXIT.
+008630     EXIT.
+008640*
+008650 1100-WRITE-HEADING.
+008660     MOVE "DAILY EXCEPTION REPORT - HIGH RISK / NON-COMPLIANT"
+008670         TO EXCEPTION-REPORT-LINE
+008680     WRITE EXCEPTION-REPORT-LINE
+008690*
+008700     MOVE "TRANS-ID   TYPE         AMOUNT     SCR  C"
+008710         TO EXCEPTION-REPORT-LINE
+008720     WRITE EXCEPTION-REPORT-LINE.
+008730 1100-EXIT.
+008740     EXIT.
+008750*
+008760 1200-READ-RESULT.
+008770     READ TRANSACTION-RESULT-FILE
+008780         AT END
+008790             SET AT-END-OF-RESULTS TO TRUE
+008800     END-READ.
+008810 1200-EXIT.
+008820     EXIT.
+008830*
+008840*---------------------------------------------------------------*
+008850*    2000-EVALUATE-RESULT                                       *
+008860*---------------------------------------------------------------*
+008870 2000-EVALUATE-RESULT.
+008880     IF TR-RISK-SCORE > WS-INVESTIGATION-THRESHOLD
+008890             OR TR-COMPLIANT = "N"
+008900         PERFORM 2100-WRITE-DETAIL-LINE THRU 2100-EXIT
+008910     END-IF
+008920*
+008930     PERFORM 1200-READ-RESULT THRU 1200-EXIT.
+008940 2000-EXIT.
+008950     EXIT.
+008960*
+008970 2100-WRITE-DETAIL-LINE.
+008980     MOVE TR-TRANSACTION-ID         TO RD-TRANSACTION-ID
+008990     MOVE TR-TRANSACTION-TYPE       TO RD-TRANSACTION-TYPE
+009000     MOVE TR-TRANSACTION-AMOUNT     TO RD-TRANSACTION-AMOUNT
+009010     MOVE TR-RISK-SCORE             TO RD-RISK-SCORE
+009020     MOVE TR-COMPLIANT              TO RD-COMPLIANT
+009030*
+009040     WRITE EXCEPTION-REPORT-LINE FROM WS-REPORT-DETAIL-LINE
+009050*
+009060     ADD 1 TO WS-EXCEPTION-COUNT.
+009070 2100-EXIT.
+009080     EXIT.
+009090*
+009100*---------------------------------------------------------------*
+009110*    9000-TERMINATE                                             *
+009120*---------------------------------------------------------------*
+009130 9000-TERMINATE.
+009140     DISPLAY "EXCEPTIONREPORT: " WS-EXCEPTION-COUNT
+009150         " EXCEPTION(S) WRITTEN TO EXCEPRPT"
+009160*
+009170     IF RESULT-FILE-OK OR RESULT-FILE-AT-END
+009180         CLOSE TRANSACTION-RESULT-FILE
+009190         CLOSE EXCEPTION-REPORT-FILE
+009200     END-IF.
+009210 9000-EXIT.
+009220     EXIT.
