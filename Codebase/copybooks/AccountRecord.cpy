@@ -0,0 +1,27 @@
+000100******************************************************************
+000200*                                                                *
+000300*    ACCOUNTRECORD                                               *
+000400*                                                                *
+000500*    LAYOUT FOR THE DEPOSIT ACCOUNT MASTER AS READ BY THE        *
+000600*    SETTLEMENT / RISK SCORING CHAIN AHEAD OF POSTING.           *
+000700*                                                                *
+000800*    AUTHOR.      D. OKAFOR - PAYMENTS SYSTEMS GROUP.            *
+000900*    DATE-WRITTEN. 2021-03-02.                                   *
+001000*                                                                *
+001100*    MODIFICATION HISTORY.                                       *
+001200*    ----------------------------------------------------------- *
+001300*    2026-08-09  DO  ADDED ACCOUNT-ID AND ACCOUNT-STATUS SO      *
+001400*                    SETTLEMENT CAN BE VALIDATED AGAINST A       *
+001500*                    REAL ACCOUNT RATHER THAN A CONSTANT.        *
+001600*    2026-08-09  DO  ADDED ACCOUNT-AVG-TXN-AMT FOR HISTORY-      *
+001700*                    RELATIVE RISK SCORING.                      *
+001800*                                                                *
+001900******************************************************************
+002000 01  ACCOUNT-RECORD.
+002100     05  ACCOUNT-ID                     PIC X(10).
+002200     05  ACCOUNT-BALANCE                PIC S9(9)V99.
+002300     05  ACCOUNT-STATUS                 PIC X(01).
+002400         88  ACCOUNT-STATUS-OPEN             VALUE "O".
+002500         88  ACCOUNT-STATUS-CLOSED           VALUE "C".
+002600         88  ACCOUNT-STATUS-FROZEN           VALUE "F".
+002700     05  ACCOUNT-AVG-TXN-AMT             PIC 9(9)V99.
