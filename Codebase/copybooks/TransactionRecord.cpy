@@ -0,0 +1,41 @@
+000100******************************************************************
+000200*                                                                *
+000300*    TRANSACTIONRECORD                                          *
+000400*                                                                *
+000500*    LAYOUT FOR A SINGLE FINANCIAL TRANSACTION AS IT FLOWS      *
+000600*    THROUGH THE SETTLEMENT / RISK SCORING / COMPLIANCE CHAIN.  *
+000700*                                                                *
+000800*    AUTHOR.      D. OKAFOR - PAYMENTS SYSTEMS GROUP.            *
+000900*    DATE-WRITTEN. 2021-03-02.                                   *
+001000*                                                                *
+001100*    MODIFICATION HISTORY.                                       *
+001200*    ----------------------------------------------------------- *
+001300*    2026-08-09  DO  ADDED TRANSACTION-RISK-SCORE AND            *
+001400*                    TRANSACTION-COMPLIANT SO CALLERS HAVE A     *
+001500*                    REAL FIELD TO RECEIVE SCORING RESULTS INTO. *
+001600*    2026-08-09  DO  ADDED TRANSACTION-REJECT-REASON FOR         *
+001700*                    PRE-SETTLEMENT VALIDATION FAILURES.         *
+001800*    2026-08-09  DO  ADDED CURRENCY-CODE AND TRANSACTION-        *
+001900*                    ACCOUNT-ID FOR MULTI-CURRENCY SCORING AND   *
+002000*                    ACCOUNT-FILE LOOKUP.                        *
+002100*    2026-08-09  DO  ADDED TRANSACTION-REVIEW-REQUIRED FOR THE   *
+002200*                    MID-RISK MANUAL REVIEW QUEUE.               *
+002300*                                                                *
+002400******************************************************************
+002500 01  TRANSACTION-RECORD.
+002600     05  TRANSACTION-ID                PIC X(10).
+002700     05  TRANSACTION-TYPE               PIC X(10).
+002800     05  TRANSACTION-AMOUNT             PIC 9(9)V99.
+002900     05  CURRENCY-CODE                  PIC X(03).
+003000     05  TRANSACTION-ACCOUNT-ID         PIC X(10).
+003100     05  TRANSACTION-RISK-SCORE         PIC 9(03).
+003200     05  TRANSACTION-REVIEW-REQUIRED    PIC X(01).
+003300         88  TRANS-REVIEW-REQUIRED          VALUE "Y".
+003400         88  TRANS-REVIEW-NOT-REQUIRED      VALUE "N".
+003500     05  TRANSACTION-COMPLIANT          PIC X(01).
+003600         88  TRANS-IS-COMPLIANT             VALUE "Y".
+003700         88  TRANS-IS-NONCOMPLIANT          VALUE "N".
+003800     05  TRANSACTION-REJECTED           PIC X(01).
+003900         88  TRANS-IS-REJECTED              VALUE "Y".
+004000         88  TRANS-NOT-REJECTED              VALUE "N".
+004100     05  TRANSACTION-REJECT-REASON      PIC X(30).
