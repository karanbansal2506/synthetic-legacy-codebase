@@ -0,0 +1,24 @@
+000100******************************************************************
+000200*                                                                *
+000300*    REVIEWQUEUE                                                 *
+000400*                                                                *
+000500*    ONE ROW PER TRANSACTION WHOSE RISK SCORE FELL IN THE        *
+000600*    MID-RANGE REVIEW BAND.  WRITTEN TO REVQUEUE BY THE BATCH    *
+000700*    DRIVER FOR AN ANALYST TO CLEAR THROUGH REVIEWDECISIONMAINT. *
+000800*                                                                *
+000900*    AUTHOR.      D. OKAFOR - PAYMENTS SYSTEMS GROUP.            *
+001000*    DATE-WRITTEN. 2026-08-09.                                   *
+001100*                                                                *
+001200******************************************************************
+001300 01  REVIEW-QUEUE-RECORD.
+001400     05  RQ-TRANSACTION-ID              PIC X(10).
+001500     05  RQ-ACCOUNT-ID                  PIC X(10).
+001600     05  RQ-TRANSACTION-TYPE            PIC X(10).
+001700     05  RQ-TRANSACTION-AMOUNT          PIC 9(9)V99.
+001800     05  RQ-RISK-SCORE                  PIC 9(03).
+001900     05  RQ-DECISION                    PIC X(01).
+002000         88  RQ-DECISION-PENDING            VALUE SPACE.
+002100         88  RQ-DECISION-APPROVED           VALUE "A".
+002200         88  RQ-DECISION-REJECTED           VALUE "R".
+002300     05  RQ-DECISION-ANALYST-ID         PIC X(08).
+002400     05  RQ-DECISION-DATE               PIC 9(08).
