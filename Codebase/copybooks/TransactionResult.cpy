@@ -0,0 +1,30 @@
+000100******************************************************************
+000200*                                                                *
+000300*    TRANSACTIONRESULT                                          *
+000400*                                                                *
+000500*    ONE ROW PER TRANSACTION PROCESSED BY THE SETTLEMENT / RISK *
+000600*    SCORING / COMPLIANCE CHAIN.  WRITTEN BY THE BATCH DRIVER   *
+000700*    TO TRANRESULT SO DOWNSTREAM REPORTING AND EXTRACT STEPS    *
+000800*    DO NOT HAVE TO RE-RUN THE CHAIN TO SEE ITS OUTPUT.          *
+000900*                                                                *
+001000*    AUTHOR.      D. OKAFOR - PAYMENTS SYSTEMS GROUP.            *
+001100*    DATE-WRITTEN. 2026-08-09.                                   *
+001120*                                                                *
+001140*    MODIFICATION HISTORY.                                       *
+001150*    ----------------------------------------------------------- *
+001160*    2026-08-09  DO  ADDED TR-CURRENCY-CODE SO A CONSUMER OF     *
+001170*                    THIS RECORD CAN TELL WHAT CURRENCY THE      *
+001180*                    AMOUNT IS DENOMINATED IN.                   *
+001200*                                                                *
+001300******************************************************************
+001400 01  TRANSACTION-RESULT-RECORD.
+001500     05  TR-TRANSACTION-ID              PIC X(10).
+001600     05  TR-TRANSACTION-TYPE            PIC X(10).
+001700     05  TR-TRANSACTION-AMOUNT          PIC 9(9)V99.
+001750     05  TR-CURRENCY-CODE               PIC X(03).
+001800     05  TR-ACCOUNT-ID                  PIC X(10).
+001900     05  TR-RISK-SCORE                  PIC 9(03).
+002000     05  TR-REVIEW-REQUIRED              PIC X(01).
+002100     05  TR-COMPLIANT                   PIC X(01).
+002200     05  TR-REJECTED                    PIC X(01).
+002300     05  TR-REJECT-REASON               PIC X(30).
