@@ -0,0 +1,25 @@
+000100******************************************************************
+000200*                                                                *
+000300*    CURRENCYRATE                                                *
+000400*                                                                *
+000500*    CONVERSION RATES TO THE COMMON BASE CURRENCY (USD) USED TO  *
+000600*    RESTATE A TRANSACTION'S AMOUNT BEFORE IT IS COMPARED WITH   *
+000700*    ACCOUNT-BALANCE OR SCORED FOR RISK.  RATES ARE UNITS OF     *
+000800*    BASE CURRENCY PER ONE UNIT OF THE FOREIGN CURRENCY.  AN     *
+000900*    UNRECOGNIZED CODE IS TREATED AS ALREADY-USD (RATE 1).       *
+001000*                                                                *
+001100*    AUTHOR.      D. OKAFOR - PAYMENTS SYSTEMS GROUP.            *
+001200*    DATE-WRITTEN. 2026-08-09.                                   *
+001300*                                                                *
+001400******************************************************************
+001500 01  CURRENCY-RATE-VALUES.
+001600     05  FILLER                      PIC X(10) VALUE "USD0010000".
+001700     05  FILLER                      PIC X(10) VALUE "EUR0010800".
+001800     05  FILLER                      PIC X(10) VALUE "GBP0012700".
+001900     05  FILLER                      PIC X(10) VALUE "JPY0000067".
+002000     05  FILLER                      PIC X(10) VALUE "CAD0007400".
+002100*
+002200 01  CURRENCY-RATE-TABLE REDEFINES CURRENCY-RATE-VALUES.
+002300     05  CURRENCY-RATE-ENTRY         OCCURS 5 TIMES.
+002400         10  CR-CURRENCY-CODE        PIC X(03).
+002500         10  CR-CONVERSION-RATE      PIC 9(03)V9999.
