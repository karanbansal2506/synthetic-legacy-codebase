@@ -0,0 +1,22 @@
+000100******************************************************************
+000200*                                                                *
+000300*    TXNTYPETABLE                                                *
+000400*                                                                *
+000500*    THE SET OF TRANSACTION-TYPE VALUES THE SETTLEMENT / RISK    *
+000600*    SCORING / COMPLIANCE CHAIN UNDERSTANDS.  ANY TRANSACTION    *
+000700*    WHOSE TYPE IS NOT ON THIS LIST IS REJECTED BEFORE THE       *
+000800*    CHAIN RUNS RATHER THAN BEING PASSED THROUGH SILENTLY.       *
+000900*                                                                *
+001000*    AUTHOR.      D. OKAFOR - PAYMENTS SYSTEMS GROUP.            *
+001100*    DATE-WRITTEN. 2026-08-09.                                   *
+001200*                                                                *
+001300******************************************************************
+001400 01  TXN-TYPE-TABLE-VALUES.
+001500     05  FILLER                      PIC X(10) VALUE "CREDIT    ".
+001600     05  FILLER                      PIC X(10) VALUE "DEBIT     ".
+001700     05  FILLER                      PIC X(10) VALUE "XFR       ".
+001800     05  FILLER                      PIC X(10) VALUE "WIRE      ".
+001900     05  FILLER                      PIC X(10) VALUE "ACH       ".
+002000*
+002100 01  TXN-TYPE-TABLE REDEFINES TXN-TYPE-TABLE-VALUES.
+002200     05  TXN-TYPE-ENTRY              PIC X(10) OCCURS 5 TIMES.
