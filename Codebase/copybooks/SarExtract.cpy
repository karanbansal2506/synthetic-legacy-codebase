@@ -0,0 +1,26 @@
+000100******************************************************************
+000200*                                                                *
+000300*    SAREXTRACT                                                 *
+000400*                                                                *
+000500*    ONE ROW PER HIGH-RISK OR NON-COMPLIANT TRANSACTION,         *
+000600*    WRITTEN TO SAREXTRT FOR PICKUP BY THE CASE-MANAGEMENT       *
+000700*    SYSTEM.                                                     *
+000800*                                                                *
+000900*    AUTHOR.      D. OKAFOR - PAYMENTS SYSTEMS GROUP.            *
+001000*    DATE-WRITTEN. 2026-08-09.                                   *
+001020*                                                                *
+001040*    MODIFICATION HISTORY.                                       *
+001050*    ----------------------------------------------------------- *
+001060*    2026-08-09  DO  ADDED SAR-CURRENCY-CODE SO THE CASE-        *
+001070*                    MANAGEMENT SYSTEM CAN TELL WHAT CURRENCY    *
+001080*                    THE EXTRACTED AMOUNT IS DENOMINATED IN.     *
+001100*                                                                *
+001200******************************************************************
+001300 01  SAR-EXTRACT-RECORD.
+001400     05  SAR-ACCOUNT-ID                 PIC X(10).
+001500     05  SAR-TRANSACTION-ID             PIC X(10).
+001600     05  SAR-TRANSACTION-AMOUNT         PIC 9(9)V99.
+001650     05  SAR-CURRENCY-CODE              PIC X(03).
+001700     05  SAR-RISK-SCORE                 PIC 9(03).
+001800     05  SAR-COMPLIANT                  PIC X(01).
+001900     05  SAR-TIMESTAMP                  PIC 9(16).
