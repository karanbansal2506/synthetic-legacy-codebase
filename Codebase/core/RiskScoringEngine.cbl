@@ -1,24 +1,332 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. RiskScoringEngine.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       COPY TransactionRecord.
-
-       01 WS-RISK-SCORE        PIC 9(3).
-       01 WS-TXN-AMOUNT        PIC 9(9)V99.
-
-       PROCEDURE DIVISION.
-
-       CALCULATE-RISK.
-           MOVE TRANSACTION-AMOUNT TO WS-TXN-AMOUNT
-
-           IF WS-TXN-AMOUNT > 100000
-               MOVE 700 TO WS-RISK-SCORE
-           ELSE
-               MOVE 200 TO WS-RISK-SCORE
-           END-IF
-
-           MOVE WS-RISK-SCORE TO TRANSACTION-RISK-SCORE
-           GOBACK.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RiskScoringEngine.
+000300 AUTHOR. D. OKAFOR - PAYMENTS SYSTEMS GROUP.
+000400 INSTALLATION. RETAIL PAYMENTS PROCESSING CENTER.
+000500 DATE-WRITTEN. 2021-03-02.
+000600 DATE-COMPILED.
+000700*
+000800*****************************************************************
+000900*                                                               *
+001000*    RISKSCORINGENGINE                                         *
+001100*                                                               *
+001200*    SCORES A SINGLE TRANSACTION FOR RISK.  SCORE IS RETURNED   *
+001300*    TO THE CALLER IN TRANSACTION-RISK-SCORE, ON A 0-999 SCALE. *
+001400*                                                                *
+001500*    MODIFICATION HISTORY.                                      *
+001600*    ---------------------------------------------------------- *
+001700*    2026-08-09  DO  REPLACED THE FLAT $100,000 CUTOFF WITH A   *
+001800*                    TIERED SCORE BASED ON TRANSACTION AMOUNT,  *
+001900*                    ADJUSTED BY TRANSACTION TYPE, SO LARGE WIRE*
+002000*                    ACTIVITY NO LONGER SCORES THE SAME AS A    *
+002100*                    ROUTINE CREDIT JUST OVER THE OLD CUTOFF.   *
+002150*    2026-08-09  DO  RISK-THRESHOLDS ARE NOW OVERLAID FROM THE  *
+002160*                    RISKPARM PARAMETER FILE AT START OF RUN SO *
+002170*                    OPS CAN ADJUST SENSITIVITY WITHOUT A       *
+002180*                    RECOMPILE.  MISSING RISKPARM IS NOT AN     *
+002190*                    ERROR - THE COMPILED-IN DEFAULTS APPLY.    *
+002195*    2026-08-09  DO  TRANSACTION-AMOUNT IS NOW CONVERTED TO A   *
+002196*                    COMMON BASE-CURRENCY (USD) AMOUNT USING    *
+002197*                    CURRENCY-CODE BEFORE THE AMOUNT BANDS ARE   *
+002198*                    APPLIED, SO A FOREIGN-CURRENCY TRANSACTION *
+002199*                    IS NO LONGER SCORED AGAINST ITS FACE VALUE.*
+002201*    2026-08-09  DO  A MID-RANGE FINAL SCORE NOW SETS            *
+002202*                    TRANSACTION-REVIEW-REQUIRED SO BORDERLINE   *
+002203*                    TRANSACTIONS CAN BE ROUTED TO THE ANALYST   *
+002204*                    REVIEW QUEUE INSTEAD OF BEING AUTO-DECIDED. *
+002205*    2026-08-09  DO  SCORE IS NOW ALSO BUMPED WHEN THE BASE-     *
+002206*                    CURRENCY AMOUNT FAR EXCEEDS THE ACCOUNT'S   *
+002207*                    OWN AVERAGE TRANSACTION AMOUNT, SO A LARGE  *
+002208*                    TRANSACTION THAT IS UNUSUAL FOR THAT        *
+002209*                    ACCOUNT SCORES HIGHER THAN THE SAME AMOUNT  *
+002210*                    WOULD ON A HIGH-ACTIVITY ACCOUNT.  AN       *
+002211*                    ACCOUNT WITH NO HISTORY ON FILE (AVERAGE    *
+002212*                    OF ZERO) IS NOT ADJUSTED.                   *
+002214*    2026-08-09  DO  TRANSACTION-RECORD AND ACCOUNT-RECORD ARE   *
+002215*                    NOW PASSED BY THE CALLER ON THE CALL        *
+002216*                    STATEMENT INSTEAD OF BEING PRIVATE COPIES   *
+002217*                    OF THIS PROGRAM'S OWN WORKING-STORAGE, SO   *
+002218*                    SCORING RESULTS ACTUALLY REACH THE CALLER.  *
+002219*    2026-08-09  DO  WIDENED WS-PARM-KEY SO THE LONGER RISKPARM  *
+002220*                    KEY NAMES NO LONGER GET TRUNCATED BY THE    *
+002221*                    UNSTRING.                                   *
+002222*    2026-08-09  DO  RISKPARM IS NOW LOADED ONLY ON THE FIRST    *
+002223*                    CALL OF A RUN, NOT ON EVERY TRANSACTION.    *
+002225*    2026-08-09  DO  RETURN-CODE IS NOW SET EXPLICITLY BEFORE    *
+002226*                    GOBACK SO CALLERS THAT CHECK IT AFTER THIS  *
+002227*                    CALL SEE A RESULT FROM THIS PROGRAM AND NOT *
+002228*                    A VALUE LEFT OVER FROM AN EARLIER CALL.     *
+002230*    2026-08-09  DO  THE CURRENCY CONVERSION TABLE NOW COMES     *
+002231*                    FROM THE SHARED CURRENCYRATE COPYBOOK SO    *
+002232*                    THE DRIVERS' OWN OVERDRAFT CHECKS CONVERT   *
+002233*                    AGAINST THE SAME RATES THIS PROGRAM SCORES  *
+002234*                    AGAINST, INSTEAD OF A PRIVATE COPY THAT     *
+002235*                    COULD DRIFT OUT OF STEP.                    *
+002236*                                                                *
+002300*****************************************************************
+002310 ENVIRONMENT DIVISION.
+002320 INPUT-OUTPUT SECTION.
+002330 FILE-CONTROL.
+002340     SELECT RISK-PARM-FILE ASSIGN TO "RISKPARM"
+002350         ORGANIZATION IS LINE SEQUENTIAL
+002360         FILE STATUS IS WS-PARM-FILE-STATUS.
+002370*
+002380 DATA DIVISION.
+002390 FILE SECTION.
+002400 FD  RISK-PARM-FILE.
+002410 01  RISK-PARM-RECORD                PIC X(80).
+002420*
+002430 WORKING-STORAGE SECTION.
+002600*
+002900 01  WS-TXN-AMOUNT                   PIC 9(9)V99.
+003000 01  WS-RISK-SCORE                   PIC 9(03).
+003100*
+003200*---------------------------------------------------------------*
+003300*    RISK BAND THRESHOLDS AND BASE SCORES.                      *
+003400*---------------------------------------------------------------*
+003500 01  RISK-THRESHOLDS.
+003600     05  RT-LOW-LIMIT                PIC 9(9)V99 VALUE 10000.00.
+003700     05  RT-MEDIUM-LIMIT             PIC 9(9)V99 VALUE 100000.00.
+003800     05  RT-HIGH-LIMIT               PIC 9(9)V99 VALUE 1000000.00.
+003900     05  RT-LOW-SCORE                PIC 9(03)   VALUE 100.
+004000     05  RT-MEDIUM-SCORE             PIC 9(03)   VALUE 300.
+004100     05  RT-HIGH-SCORE               PIC 9(03)   VALUE 600.
+004200     05  RT-SEVERE-SCORE             PIC 9(03)   VALUE 900.
+004300     05  RT-WIRE-TYPE-BUMP           PIC 9(03)   VALUE 050.
+004400     05  RT-ROUTINE-CREDIT-RELIEF    PIC 9(03)   VALUE 050.
+004500     05  RT-SCORE-CEILING            PIC 9(03)   VALUE 999.
+004600     05  RT-SCORE-FLOOR              PIC 9(03)   VALUE 100.
+004610     05  RT-REVIEW-BAND-LOW          PIC 9(03)   VALUE 400.
+004620     05  RT-REVIEW-BAND-HIGH         PIC 9(03)   VALUE 699.
+004630     05  RT-HISTORY-MULTIPLIER      PIC 9(03)   VALUE 005.
+004640     05  RT-HISTORY-BUMP            PIC 9(03)   VALUE 075.
+004650*
+004660 01  WS-PARM-FILE-STATUS             PIC X(02).
+004670     88  PARM-FILE-OK                    VALUE "00".
+004680     88  PARM-FILE-AT-END                VALUE "10".
+004690*
+004700 01  WS-PARM-EOF-SW                  PIC X(01).
+004710     88  PARM-EOF                        VALUE "Y".
+004720     88  PARM-NOT-EOF                    VALUE "N".
+004730*
+004740 01  WS-PARM-KEY                     PIC X(24).
+004750 01  WS-PARM-VALUE                   PIC 9(9)V99.
+004760*
+004761 01  WS-PARMS-LOADED-SW              PIC X(01) VALUE "N".
+004762     88  PARMS-ALREADY-LOADED            VALUE "Y".
+004763     88  PARMS-NOT-YET-LOADED            VALUE "N".
+004764*
+004800 01  WIRE-TYPE-TABLE.
+004900     05  WIRE-TYPE-ENTRY             PIC X(10) OCCURS 3 TIMES
+005000                                     VALUES "XFR       ",
+005100                                            "WIRE      ",
+005200                                            "ACH       ".
+005300*
+005400 01  WS-SUBSCRIPT                    PIC 9(02) COMP.
+005500 01  WS-WIRE-TYPE-SW                 PIC X(01).
+005600     88  IS-WIRE-TYPE                    VALUE "Y".
+005700     88  IS-NOT-WIRE-TYPE                VALUE "N".
+005710*
+005880 COPY CurrencyRate.
+005900 01  WS-BASE-AMOUNT                  PIC 9(9)V99.
+005910 01  WS-CONVERSION-RATE              PIC 9(03)V9999.
+005915 01  WS-HISTORY-CEILING              PIC 9(12)V99.
+005920*
+005921 LINKAGE SECTION.
+005922*
+005923 COPY TransactionRecord.
+005924 COPY AccountRecord.
+005925*
+005930 PROCEDURE DIVISION USING TRANSACTION-RECORD, ACCOUNT-RECORD.
+006000*
+006100 0000-MAINLINE.
+006110     IF PARMS-NOT-YET-LOADED
+006120         PERFORM 1000-LOAD-RISK-PARAMETERS THRU 1000-EXIT
+006130         SET PARMS-ALREADY-LOADED TO TRUE
+006140     END-IF
+006200     PERFORM 2000-CALCULATE-RISK THRU 2000-EXIT
+006210     MOVE ZERO TO RETURN-CODE
+006300     GOBACK.
+006400*
+006410*---------------------------------------------------------------*
+006420*    1000-LOAD-RISK-PARAMETERS                                  *
+006430*    OVERLAYS THE COMPILED-IN RISK-THRESHOLDS DEFAULTS FROM     *
+006440*    RISKPARM, A SIMPLE KEY=VALUE PARAMETER FILE ONE ENTRY PER  *
+006450*    LINE.  A MISSING OR EMPTY RISKPARM LEAVES THE DEFAULTS IN  *
+006460*    PLACE - THIS IS NOT TREATED AS AN ERROR.                   *
+006470*---------------------------------------------------------------*
+006480 1000-LOAD-RISK-PARAMETERS.
+006490     SET PARM-NOT-EOF TO TRUE
+006500     OPEN INPUT RISK-PARM-FILE
+006510     IF NOT PARM-FILE-OK
+006520         GO TO 1000-EXIT
+006530     END-IF
+006540*
+006550     PERFORM 1100-READ-PARM-RECORD THRU 1100-EXIT
+006560         UNTIL PARM-EOF
+006570*
+006580     CLOSE RISK-PARM-FILE.
+006590 1000-EXIT.
+006600     EXIT.
+006610*
+006620 1100-READ-PARM-RECORD.
+006630     READ RISK-PARM-FILE
+006640         AT END
+006650             SET PARM-EOF TO TRUE
+006660             GO TO 1100-EXIT
+006670     END-READ
+006680*
+006690     UNSTRING RISK-PARM-RECORD DELIMITED BY "="
+006700         INTO WS-PARM-KEY WS-PARM-VALUE
+006710*
+006720     PERFORM 1200-APPLY-PARM THRU 1200-EXIT.
+006730 1100-EXIT.
+006740     EXIT.
+006750*
+006760 1200-APPLY-PARM.
+006770     EVALUATE WS-PARM-KEY
+006780         WHEN "RISK-LOW-LIMIT"
+006790             MOVE WS-PARM-VALUE TO RT-LOW-LIMIT
+006800         WHEN "RISK-MEDIUM-LIMIT"
+006810             MOVE WS-PARM-VALUE TO RT-MEDIUM-LIMIT
+006820         WHEN "RISK-HIGH-LIMIT"
+006830             MOVE WS-PARM-VALUE TO RT-HIGH-LIMIT
+006840         WHEN "RISK-LOW-SCORE"
+006850             MOVE WS-PARM-VALUE TO RT-LOW-SCORE
+006860         WHEN "RISK-MEDIUM-SCORE"
+006870             MOVE WS-PARM-VALUE TO RT-MEDIUM-SCORE
+006880         WHEN "RISK-HIGH-SCORE"
+006890             MOVE WS-PARM-VALUE TO RT-HIGH-SCORE
+006900         WHEN "RISK-SEVERE-SCORE"
+006910             MOVE WS-PARM-VALUE TO RT-SEVERE-SCORE
+006920         WHEN "RISK-WIRE-BUMP"
+006930             MOVE WS-PARM-VALUE TO RT-WIRE-TYPE-BUMP
+006940         WHEN "RISK-CREDIT-RELIEF"
+006950             MOVE WS-PARM-VALUE TO RT-ROUTINE-CREDIT-RELIEF
+006952         WHEN "RISK-REVIEW-BAND-LOW"
+006954             MOVE WS-PARM-VALUE TO RT-REVIEW-BAND-LOW
+006956         WHEN "RISK-REVIEW-BAND-HIGH"
+006958             MOVE WS-PARM-VALUE TO RT-REVIEW-BAND-HIGH
+006959         WHEN "RISK-HISTORY-MULTIPLIER"
+006960             MOVE WS-PARM-VALUE TO RT-HISTORY-MULTIPLIER
+006961         WHEN "RISK-HISTORY-BUMP"
+006962             MOVE WS-PARM-VALUE TO RT-HISTORY-BUMP
+006963         WHEN OTHER
+006970             CONTINUE
+006980     END-EVALUATE.
+006990 1200-EXIT.
+007000     EXIT.
+007010*
+007020*---------------------------------------------------------------*
+007021*    2000-CALCULATE-RISK                                        *
+007022*    ASSIGNS A GRADUATED SCORE BASED ON THE AMOUNT BAND THE     *
+007023*    TRANSACTION FALLS INTO, THEN ADJUSTS UP FOR WIRE-STYLE     *
+007024*    TRANSACTION TYPES AND DOWN FOR ROUTINE CREDIT ACTIVITY.    *
+007025*---------------------------------------------------------------*
+007100 2000-CALCULATE-RISK.
+007200     MOVE TRANSACTION-AMOUNT TO WS-TXN-AMOUNT
+007210*
+007220     PERFORM 2050-CONVERT-TO-BASE-CURRENCY THRU 2050-EXIT
+007230*
+007400     EVALUATE TRUE
+007500         WHEN WS-TXN-AMOUNT <= RT-LOW-LIMIT
+007600             MOVE RT-LOW-SCORE TO WS-RISK-SCORE
+007700         WHEN WS-TXN-AMOUNT <= RT-MEDIUM-LIMIT
+007800             MOVE RT-MEDIUM-SCORE TO WS-RISK-SCORE
+007900         WHEN WS-TXN-AMOUNT <= RT-HIGH-LIMIT
+008000             MOVE RT-HIGH-SCORE TO WS-RISK-SCORE
+008100         WHEN OTHER
+008200             MOVE RT-SEVERE-SCORE TO WS-RISK-SCORE
+008300     END-EVALUATE
+008400*
+008500     PERFORM 2100-CHECK-WIRE-TYPE THRU 2100-EXIT
+008600*
+008700     IF IS-WIRE-TYPE
+008800         ADD RT-WIRE-TYPE-BUMP TO WS-RISK-SCORE
+008900     END-IF
+009000*
+009100     IF TRANSACTION-TYPE = "CREDIT" AND IS-NOT-WIRE-TYPE
+009200         IF WS-RISK-SCORE > RT-ROUTINE-CREDIT-RELIEF
+009300             SUBTRACT RT-ROUTINE-CREDIT-RELIEF FROM WS-RISK-SCORE
+009400         END-IF
+009500     END-IF
+009600*
+009610     PERFORM 2070-CHECK-ACCOUNT-HISTORY THRU 2070-EXIT
+009620*
+009700     IF WS-RISK-SCORE > RT-SCORE-CEILING
+009800         MOVE RT-SCORE-CEILING TO WS-RISK-SCORE
+009900     END-IF
+010000     IF WS-RISK-SCORE < RT-SCORE-FLOOR
+010100         MOVE RT-SCORE-FLOOR TO WS-RISK-SCORE
+010200     END-IF
+010300*
+010400     MOVE WS-RISK-SCORE TO TRANSACTION-RISK-SCORE
+010410*
+010420     IF WS-RISK-SCORE >= RT-REVIEW-BAND-LOW
+010430             AND WS-RISK-SCORE <= RT-REVIEW-BAND-HIGH
+010440         SET TRANS-REVIEW-REQUIRED TO TRUE
+010450     ELSE
+010460         SET TRANS-REVIEW-NOT-REQUIRED TO TRUE
+010470     END-IF.
+010500 2000-EXIT.
+010600     EXIT.
+010700*
+010710*---------------------------------------------------------------*
+010720*    2050-CONVERT-TO-BASE-CURRENCY                               *
+010730*    RESTATES WS-TXN-AMOUNT IN THE BASE CURRENCY (USD) BEFORE    *
+010740*    THE AMOUNT BANDS ARE APPLIED, SO A FOREIGN-CURRENCY         *
+010750*    TRANSACTION IS SCORED ON THE SAME SCALE AS A USD ONE.       *
+010760*---------------------------------------------------------------*
+010770 2050-CONVERT-TO-BASE-CURRENCY.
+010780     MOVE 1.0000 TO WS-CONVERSION-RATE
+010790*
+010800     PERFORM 2060-LOOKUP-CURRENCY-RATE THRU 2060-EXIT
+010810         VARYING WS-SUBSCRIPT FROM 1 BY 1
+010820         UNTIL WS-SUBSCRIPT > 5
+010830*
+010840     MULTIPLY WS-TXN-AMOUNT BY WS-CONVERSION-RATE
+010850         GIVING WS-BASE-AMOUNT
+010860*
+010870     MOVE WS-BASE-AMOUNT TO WS-TXN-AMOUNT.
+010880 2050-EXIT.
+010890     EXIT.
+010900*
+010910 2060-LOOKUP-CURRENCY-RATE.
+010920     IF CURRENCY-CODE = CR-CURRENCY-CODE (WS-SUBSCRIPT)
+010930         MOVE CR-CONVERSION-RATE (WS-SUBSCRIPT)
+010935             TO WS-CONVERSION-RATE
+010940     END-IF.
+010950 2060-EXIT.
+010960     EXIT.
+010970*
+010971*---------------------------------------------------------------*
+010972*    2070-CHECK-ACCOUNT-HISTORY                                  *
+010973*    BUMPS THE SCORE WHEN THE BASE-CURRENCY AMOUNT IS FAR OUT    *
+010974*    OF LINE WITH WHAT THIS ACCOUNT NORMALLY MOVES.  AN ACCOUNT  *
+010975*    WITH NO AVERAGE ON FILE (ZERO) IS LEFT UNADJUSTED.          *
+010976*---------------------------------------------------------------*
+010977 2070-CHECK-ACCOUNT-HISTORY.
+010978     IF ACCOUNT-AVG-TXN-AMT > ZERO
+010979         MULTIPLY ACCOUNT-AVG-TXN-AMT BY RT-HISTORY-MULTIPLIER
+010980             GIVING WS-HISTORY-CEILING
+010981         IF WS-TXN-AMOUNT > WS-HISTORY-CEILING
+010982             ADD RT-HISTORY-BUMP TO WS-RISK-SCORE
+010983         END-IF
+010984     END-IF.
+010985 2070-EXIT.
+010986     EXIT.
+010987*
+010988 2100-CHECK-WIRE-TYPE.
+010989     SET IS-NOT-WIRE-TYPE TO TRUE
+011000     PERFORM 2110-TEST-WIRE-ENTRY THRU 2110-EXIT
+011100         VARYING WS-SUBSCRIPT FROM 1 BY 1
+011200         UNTIL WS-SUBSCRIPT > 3.
+011300 2100-EXIT.
+011400     EXIT.
+011500*
+011600 2110-TEST-WIRE-ENTRY.
+011700     IF TRANSACTION-TYPE = WIRE-TYPE-ENTRY (WS-SUBSCRIPT)
+011800         SET IS-WIRE-TYPE TO TRUE
+011900     END-IF.
+012000 2110-EXIT.
+012100     EXIT.
+012200*
